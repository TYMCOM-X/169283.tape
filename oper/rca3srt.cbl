@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.                                         REP90010
+       PROGRAM-ID.       :BR2050S:.                                     REP90020
+       INSTALLATION.      RCA RECORD DIVISION ROCKAWAY NJ.              REP90030
+       AUTHOR     .       A ROSEN.                                      REP90040
+       DATE WRITTEN.      11/18/74.                                     REP90050
+       DATE COMPILED.     TODAY.                                        REP90060
+       SECURITY    .       STANDARD.                                    REP90070
+       REMARKS.            PRESORTS REC-IN AHEAD OF :BR2050: SO THAT    REP90080
+           WHEN A SELECTION NUMBER IS PRESENT MORE THAN ONCE IN ONE     REP90090
+           BATCH, ITS GROUPS ARE APPLIED IN A KNOWN, REPRODUCIBLE       REP90100
+           ORDER.  EACH SELECTION (AN R1 HEADER AND ITS R2 DETAIL       REP90110
+           RECORDS) IS KEPT TOGETHER AND MOVED AS ONE UNIT SO THE       REP90120
+           HEADER-TO-DETAIL RELATIONSHIP :BR2050: DEPENDS ON IS NOT     REP90130
+           DISTURBED.                                                   REP90140
+       ENVIRONMENT DIVISION.                                            REP90150
+       CONFIGURATION SECTION.                                           REP90160
+       INPUT-OUTPUT SECTION.                                            REP90170
+       FILE-CONTROL.                                                    REP90180
+           SELECT REC-IN-RAW ASSIGN UT-2311-S-SYS104R.                  REP90190
+           SELECT REC-IN     ASSIGN UT-2311-S-SYS104.                   REP90200
+           SELECT SORT-WORK  ASSIGN UT-2311-S-SRT50.                    REP90210
+       DATA DIVISION.                                                   REP90220
+       FILE SECTION.                                                    REP90230
+       FD  REC-IN-RAW                                                   REP90240
+           RECORDING MODE V                                             REP90250
+           LABEL RECORD OMITTED                                         REP90260
+           RECORD IS VARYING IN SIZE FROM 1 TO 352 CHARACTERS           REP90270
+               DEPENDING ON WS-IN-LEN                                   REP90280
+           DATA RECORD IS RAW-REC.                                      REP90290
+       01  RAW-REC               PICTURE X[352].                        REP90300
+       FD  REC-IN                                                       REP90310
+           RECORDING MODE V                                             REP90320
+           LABEL RECORD OMITTED                                         REP90330
+           RECORD IS VARYING IN SIZE FROM 1 TO 352 CHARACTERS           REP90340
+               DEPENDING ON WS-OUT-LEN                                  REP90350
+           DATA RECORD IS OUT-REC.                                      REP90360
+       01  OUT-REC               PICTURE X[352].                        REP90370
+       SD  SORT-WORK                                                    REP90380
+           RECORD CONTAINS 14262 CHARACTERS                             REP90390
+           DATA RECORD IS SORT-WORK-REC.                                REP90400
+       01  SORT-WORK-REC.                                               REP90410
+           03 SW-KEY             PICTURE X[10].                         REP90420
+           03 SW-ARRIVAL-SEQ     PICTURE 9[8].                          REP90430
+           03 SW-COUNT           PICTURE 9[4].                          REP90440
+           03 SW-MEMBER OCCURS 40 TIMES.                                REP90450
+              05 SW-MEM-LEN      PICTURE 9[4].                          REP90460
+              05 SW-MEM-DATA     PICTURE X[352].                        REP90470
+       WORKING-STORAGE SECTION.                                         REP90480
+       77  WS-IN-LEN             PICTURE 9[4] COMPUTATIONAL.            REP90490
+       77  WS-OUT-LEN            PICTURE 9[4] COMPUTATIONAL.            REP90500
+       77  WS-ARRIVAL-CNT        PICTURE 9[8] COMPUTATIONAL VALUE 0.    REP90510
+       77  WS-MEMBER-CNT         PICTURE 9[4] COMPUTATIONAL VALUE 0.    REP90520
+       77  WS-SUB                PICTURE 9[4] COMPUTATIONAL VALUE 0.    REP90530
+       01  WS-GROUP-SWITCH       PICTURE X VALUE :N:.                   REP90540
+           88 GROUP-IS-OPEN VALUE IS :Y:.                               REP90550
+       01  WS-GROUP-KEY          PICTURE X[10] VALUE SPACES.            REP90560
+       01  WS-RAW-BUF            PICTURE X[352].                        REP90570
+       01  WS-R1-CHECK REDEFINES WS-RAW-BUF.                            REP90580
+           03 WS-ID1             PICTURE X.                             REP90590
+           03 WS-ID2             PICTURE X.                             REP90600
+           03 WS-SELECTION       PICTURE X[10].                         REP90610
+           03 FILLER             PICTURE X[339].                        REP90620
+       01  WS-GROUP-REC.                                                REP90630
+           03 WS-GRP-COUNT       PICTURE 9[4] VALUE 0.                  REP90640
+           03 WS-GRP-MEMBER OCCURS 40 TIMES.                            REP90650
+              05 WS-GRP-LEN      PICTURE 9[4].                          REP90660
+              05 WS-GRP-DATA     PICTURE X[352].                        REP90670
+       PROCEDURE DIVISION.                                              REP90680
+       SORT-RECIN-PAR.                                                  REP90690
+           SORT SORT-WORK                                               REP90700
+               ON ASCENDING KEY SW-KEY SW-ARRIVAL-SEQ                   REP90710
+               INPUT PROCEDURE IS BUILD-GROUP-RECS                      REP90720
+               OUTPUT PROCEDURE IS WRITE-SORTED-RECIN.                  REP90730
+           STOP RUN.                                                    REP90740
+       BUILD-GROUP-RECS.                                                REP90750
+           OPEN INPUT REC-IN-RAW.                                       REP90760
+       BG010.                                                           REP90770
+           READ REC-IN-RAW INTO WS-RAW-BUF AT END GO TO BG-FLUSH.       REP90780
+           IF WS-ID2 NOT = :1: GO TO BG-APPEND.                         REP90790
+           IF NOT GROUP-IS-OPEN GO TO BG-NEW-GROUP.                     REP90800
+           PERFORM EMIT-GROUP THRU EMIT-GROUP-EXIT.                     REP90810
+       BG-NEW-GROUP.                                                    REP90820
+           MOVE WS-SELECTION TO WS-GROUP-KEY.                           REP90830
+           MOVE :Y: TO WS-GROUP-SWITCH.                                 REP90840
+           MOVE 0 TO WS-GRP-COUNT.                                      REP90850
+       BG-APPEND.                                                       REP90860
+           IF WS-GRP-COUNT = 40                                        REP90861
+               DISPLAY :*** WARNING - : WS-GROUP-KEY                   REP90862
+                   :GROUP EXCEEDS 40, EXTRA RECS DROPPED ***:           REP90863
+                   UPON CONSOLE                                        REP90864
+               GO TO BG010.                                            REP90865
+           ADD 1 TO WS-GRP-COUNT.                                       REP90870
+           MOVE WS-IN-LEN TO WS-GRP-LEN (WS-GRP-COUNT).                 REP90880
+           MOVE WS-RAW-BUF TO WS-GRP-DATA (WS-GRP-COUNT).               REP90890
+           GO TO BG010.                                                 REP90900
+       BG-FLUSH.                                                        REP90910
+           IF GROUP-IS-OPEN PERFORM EMIT-GROUP THRU EMIT-GROUP-EXIT.    REP90920
+           CLOSE REC-IN-RAW.                                            REP90930
+           GO TO BG-EXIT.                                               REP90940
+       EMIT-GROUP.                                                      REP90950
+           ADD 1 TO WS-ARRIVAL-CNT.                                     REP90960
+           MOVE WS-GROUP-KEY TO SW-KEY.                                 REP90970
+           MOVE WS-ARRIVAL-CNT TO SW-ARRIVAL-SEQ.                       REP90980
+           MOVE WS-GRP-COUNT TO SW-COUNT.                               REP90990
+           MOVE WS-GRP-COUNT TO WS-MEMBER-CNT.                          REP91000
+           PERFORM COPY-GROUP-MEMBER                                    REP91010
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > WS-MEMBER-CNT. REP91020
+           RELEASE SORT-WORK-REC.                                       REP91030
+       EMIT-GROUP-EXIT.                                                 REP91040
+           EXIT.                                                        REP91050
+       COPY-GROUP-MEMBER.                                               REP91060
+           MOVE WS-GRP-LEN (WS-SUB) TO SW-MEM-LEN (WS-SUB).             REP91070
+           MOVE WS-GRP-DATA (WS-SUB) TO SW-MEM-DATA (WS-SUB).           REP91080
+       BG-EXIT.                                                         REP91090
+           EXIT.                                                        REP91100
+       WRITE-SORTED-RECIN.                                              REP91110
+           OPEN OUTPUT REC-IN.                                          REP91120
+       WRT010.                                                          REP91130
+           RETURN SORT-WORK AT END GO TO WRT-EXIT.                      REP91140
+           MOVE 1 TO WS-SUB.                                            REP91150
+       WRT020.                                                          REP91160
+           IF WS-SUB > SW-COUNT GO TO WRT010.                           REP91170
+           MOVE SW-MEM-LEN (WS-SUB) TO WS-OUT-LEN.                      REP91180
+           MOVE SW-MEM-DATA (WS-SUB) TO OUT-REC.                        REP91190
+           WRITE OUT-REC.                                               REP91200
+           ADD 1 TO WS-SUB.                                             REP91210
+           GO TO WRT020.                                                REP91220
+       WRT-EXIT.                                                        REP91230
+           CLOSE REC-IN.                                                REP91240
