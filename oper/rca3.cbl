@@ -33,7 +33,8 @@
            LABEL RECORDS STANDARD                                       REP00330
            DATA RECORD IS CNTRL-REC.                                    REP00340
        01  CNTRL-REC.                                                   REP00350
-           03 FILLER           PICTURE X[35].                           REP00360
+           03 FILLER           PICTURE X[27].                           REP00360
+           03 BR2050-BAL       PICTURE 9[8].                            REP00365
            03 BR2050-DISCON    PICTURE X.                               REP00370
            03 BR2050-KEY-ER    PICTURE X[10].                           REP00380
            03 FILLER           PICTURE X[34].                           REP00390
@@ -165,6 +166,10 @@
            77 NOTCNT            PICTURE IS 999.                         REP01650
            77  KNT  PICTURE  99 VALUE ZERO.                             REP01660
            77 CNTRL-ACT-KEY  PICTURE S9[8] COMPUTATIONAL.               REP01670
+           77 SEL-READ-CNT    PICTURE 999 VALUE 0.                      REP01671
+           77 SEL-PRNT-CNT    PICTURE 999 VALUE 0.                      REP01672
+           77 SEL-SKIP-CNT    PICTURE 999 VALUE 0.                      REP01673
+           77 SEL-CHECK-CNT   PICTURE 999 VALUE 0.                      REP01674
            77 N PICTURE 999 VALUE 0.                                    REP01680
            77 K PICTURE 999 VALUE 0.                                    REP01690
            77 KNTS PICTURE 9 VALUE 0.                                   REP01700
@@ -562,8 +567,10 @@
            CLOSE TABL.                                                  REP05620
        01-LINE1-2.                                                      REP05630
            READ REC-IN INTO R1 AT END GO TO END-PAR.                    REP05640
+           ADD 1 TO SEL-READ-CNT.                                       REP05645
            PERFORM CONTROL-CHECK.                                       REP05650
        RESTRT-POINT.                                                    REP05660
+           ADD 1 TO SEL-PRNT-CNT.                                       REP05665
            MOVE R1 TO R1-SAV.                                           REP05670
            IF MEDIUM NOT > 1 AND MEDIUM ) 6 MOVE NO-BDS TO BAND-AREA.   REP05680
            MOVE MP-CD TO MP-SAV.                                        REP05690
@@ -1514,6 +1521,10 @@
            WRITE PRINTLINE.                                             REP15140
            MOVE 0 TO CNTRL-ACT-KEY.                                     REP15150
            READ CNTRL INVALID KEY GO TO CNTRL-ERR.                      REP15160
+           ADD SEL-PRNT-CNT SEL-SKIP-CNT GIVING SEL-CHECK-CNT.          REP15162
+           IF SEL-READ-CNT \ SEL-CHECK-CNT                              REP15164
+             DISPLAY :RCA3 CONTROL TOTAL OUT OF BALANCE: UPON CONSOLE.  REP15166
+           ADD SEL-PRNT-CNT TO BR2050-BAL.                              REP15168
            MOVE ZEROS TO BR2050-DISCON BR2050-KEY-ER.                   REP15170
            REWRITE CNTRL-REC INVALID KEY GO TO CNTRL-ERR.               REP15180
            CLOSE CNTRL.                                                 REP15190
@@ -1564,7 +1575,9 @@
            EXIT.                                                        REP15640
        ER-RECOVERY.                                                     REP15650
            READ REC-IN AT END GO TO CNTRL-ERR.                          REP15660
+           ADD 1 TO SEL-READ-CNT.                                       REP15661
            IF SELECTION LESS THAN BR2050-KEY-ER                         REP15670
+             ADD 1 TO SEL-SKIP-CNT                                      REP15675
              GO TO ER-RECOVERY.                                         REP15680
            MOVE : THERE HAS BEEN A DISCONNECT SINCE THE LAST TIME YOU WEREP15690
       -     :RE ON: TO PRINTLINE.                                       REP15700
