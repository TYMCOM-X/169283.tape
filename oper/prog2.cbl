@@ -20,6 +20,7 @@
 000190 FILE-CONTROL.                                                    ARBL0019
 000200     SELECT INPUT-MASTER-FILE ASSIGN TO SYS010-UT-2400-S-IPMAST.  MO A0020
 000210     SELECT OUTPUT-MASTER-FILE ASSIGN TO SYS012-UT-2400-S-OPMAST. MO A0021
+000215     SELECT SKIP-FILE ASSIGN TO SYS011-UT-2400-S-SKPMAST.         MO A0022
 000220 I-O-CONTROL.                                                     ARBL0022
 000230     APPLY WRITE-ONLY ON OUTPUT-MASTER-FILE.                      ARBL0023
 000240 DATA DIVISION.                                                   ARBL0024
@@ -160,7 +161,21 @@
 001560     RECORDING MODE IS V.                                             0159
 001570 01  OUTPUT-TEACHER-MASTER       PICTURE X[164]      SYNC.        ARBL0160
 001580 01  OUTPUT-SCHOOL-MASTER        PICTURE X[109]      SYNC.        ARBL0161
-001590 WORKING-STORAGE SECTION.                                         ARBL0162
+001581 FD  SKIP-FILE                                                   MO A0162
+001582     LABEL RECORDS ARE STANDARD                                  MO A0163
+001583     DATA RECORD IS SKIP-REC.                                    MO A0164
+001584 01  SKIP-REC.                                                   MO A0165
+001585     02  SKIP-ID-NUMBER.                                         MO A0166
+001586         03  SKIP-ZIP-CODE       PICTURE  9[5].                  MO A0167
+001587         03  SKIP-SCH-NUMBER     PICTURE  999.                   MO A0168
+001588         03  SKIP-EDITION        PICTURE  99.                    MO A0169
+001589         03  SKIP-TCH-NUMBER     PICTURE  999.                   MO A0170
+001590     02  SKIP-TERM               PICTURE  X.                     MO A0171
+001591     02  SKIP-RECS               PICTURE  99.                    MO A0172
+001592     02  SKIP-FIRST-YR-TERM      PICTURE  S9[4]V99 COMP-3 SYNC.   MO A0173
+001593     02  SKIP-PAID-TCH           PICTURE  99.                    MO A0174
+001594     02  FILLER                  PICTURE  X[10].                 MO A0175
+001595 WORKING-STORAGE SECTION.                                         ARBL0162
 001600 77  ERR-INC       PICTURE S99  COMP  SYNC  VALUE ZEROS.          MO A0163
 001610 77  LINE-COUNT    PICTURE S99  COMP  SYNC       VALUE ZEROS.     MO A0164
 001620 77  RECORDS-IN    PICTURE S9[11]  COMP-3  SYNC  VALUE ZEROS.     MO A0165
@@ -813,7 +828,7 @@
 008080 PROCEDURE DIVISION.                                              ARBL0812
 008090 HSK.                                                             ARBL0813
 008100     OPEN INPUT  INPUT-MASTER-FILE                                ARBL0814
-008110         OUTPUT OUTPUT-MASTER-FILE.                               ARBL0815
+008110         OUTPUT OUTPUT-MASTER-FILE, SKIP-FILE.                    MO A0815
 008120     MOVE SPACES TO PRINTER,                                      ARBL0816
 008130         TEACHER-MASTER-WORK, SCHOOL-MASTER-WORK.                 MO A0817
 008140     MOVE SPACES TO DETAIL-LINE.                                  ARBL0818
@@ -872,12 +887,14 @@
                PAID-TCH IS > 1                                              0871
                MOVE 1 TO RECS                                           MO090872
                ADD 1 TO TERM4-REC-CTR                                   MO090873
+               PERFORM WRITE-SKIP-REC                                   MO A0873
            MOVE REC-BLANK TO FILLERCOM                                      0874
                GO TO SET-UP-PRINTER.                                    MO090875
            IF FIRST-YR-TERM IS > 0090.00 AND                            MO090876
                PAID-TCH IS > 2                                              0877
                MOVE 2 TO RECS                                           MO090878
                ADD 1 TO TERM4-REC-CTR                                   MO090879
+               PERFORM WRITE-SKIP-REC                                   MO A0879
            MOVE REC-BLANK TO FILLERCOM                                      0880
                GO TO SET-UP-PRINTER.                                    MO090881
            GO TO WRITE-TEACHER-RECORD.                                  MO090882
@@ -918,6 +935,15 @@
 009520     ADD 1 TO RECORDS-OUT.                                        ARBL0917
 009530     ADD 1 TO SCHOOL-CTR.                                         ARBL0918
 009540     GO TO READ-MASTER.                                           ARBL0919
+009541 WRITE-SKIP-REC.                                                  MO A0919
+009542     MOVE ZIP-CODE OF TEACHER-MASTER-WORK TO SKIP-ZIP-CODE.       MO A0920
+009543     MOVE SCH-NUMBER OF TEACHER-MASTER-WORK TO SKIP-SCH-NUMBER.   MO A0921
+009544     MOVE EDITION OF TEACHER-MASTER-WORK TO SKIP-EDITION.         MO A0922
+009545     MOVE TCH-NUMBER OF TEACHER-MASTER-WORK TO SKIP-TCH-NUMBER.   MO A0923
+009546     MOVE TERM TO SKIP-TERM.                                      MO A0924
+009547     MOVE RECS TO SKIP-RECS.                                      MO A0925
+009548     MOVE FIRST-YR-TERM TO SKIP-FIRST-YR-TERM.                    MO A0926
+009549     MOVE PAID-TCH TO SKIP-PAID-TCH. WRITE SKIP-REC.              MO A0927
 009550 EOJ.                                                             ARBL0920
 009560     PERFORM HEADING-ROUTINE.                                     ARBL0921
 009570     MOVE SPACES TO TOTALS-LINE.                                  ARBL0922
@@ -947,7 +973,7 @@
 009810     MOVE TOTALS-LINE TO PRINTER.                                 ARBL0946
 009820     PERFORM W-REC.                                               ARBL0947
 009830 CLOSE-FILES.                                                     ARBL0948
-009840     CLOSE  INPUT-MASTER-FILE, OUTPUT-MASTER-FILE.                ARBL0949
+009840     CLOSE  INPUT-MASTER-FILE, OUTPUT-MASTER-FILE, SKIP-FILE.     MO A0949
 009850     MOVE 03 TO ERR-INC PERFORM ERR-LOOKUP.                       ARBL0950
 009860     ENTER LINKAGE.                                               ARBL0951
 009870     CALL :UNITCLOS:.                                             ARBL0952
@@ -963,5 +989,5 @@
 009970     CALL :DUMPSTOP:.                                             ARBL0962
 009980     ENTER COBOL.                                                 ARBL0963
 009990 THATS-ALL-FOLKS.                                                 ARBL0964
-                                                                                                                                                                                                                                      
+                                                                                                                                                                                                                                      
 f`H
\ No newline at end of file
