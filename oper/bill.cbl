@@ -10,6 +10,10 @@
                ACCESS MODE IS INDEXED
                SYMBOLIC KEY IS WH-EMP
                RECORD KEY IS I-EMP.
+               SELECT AUDITLOG ASSIGN TO DSK
+                RECORDING MODE IS ASCII.
+               SELECT RUNLOG ASSIGN TO DSK
+                RECORDING MODE IS ASCII.
        DATA DIVISION.
        FILE SECTION.
        FD  EMPFILE VALUE OF ID IS 'EMPMSTIDX'
@@ -20,9 +24,48 @@
                03  I-NAME   PIC X(5).
                03  I-ADDRESS   PIC X(5).
                03  I-TELE   PIC 9(7).
+       FD  AUDITLOG VALUE OF ID IS 'EMPAUDLOG'.
+       01  AUDIT-REC.
+               03  AUD-EMP       PIC 9(6).
+               03  AUD-ACTION    PIC X(3).
+               03  AUD-OLD-NAME     PIC X(5).
+               03  AUD-OLD-ADDRESS  PIC X(5).
+               03  AUD-OLD-TELE     PIC 9(7).
+               03  AUD-NEW-NAME     PIC X(5).
+               03  AUD-NEW-ADDRESS  PIC X(5).
+               03  AUD-NEW-TELE     PIC 9(7).
+               03  AUD-DATE      PIC 9(6).
+               03  AUD-TIME      PIC 9(8).
+       FD  RUNLOG VALUE OF ID IS 'RUNLOG   '.
+       01  RUNLOG-REC.
+               03  RL-PROGRAM      PIC X(9).
+               03  RL-DATE         PIC 9(6).
+               03  RL-START-TIME   PIC 9(8).
+               03  RL-END-TIME     PIC 9(8).
+               03  RL-RECS-READ    PIC 9(7).
+               03  RL-RECS-WRITTEN PIC 9(7).
+               03  RL-STATUS       PIC X(6).
        WORKING-STORAGE SECTION.
        77  WH-EMP PIC 9(6) VALUE ZERO  USAGE IS DISPLAY-7.
+       77  RPT-LINE-CT PIC 999 VALUE ZERO.
+       77  RPT-FROM PIC 9(6) VALUE ZERO.
+       77  RPT-TO PIC 9(6) VALUE 999999.
+       77  FORM-FEED-CHAR PIC X VALUE X'0C'.
+       77  AUD-OLD-NAME-SV     PIC X(5) VALUE SPACE.
+       77  AUD-OLD-ADDRESS-SV  PIC X(5) VALUE SPACE.
+       77  AUD-OLD-TELE-SV     PIC 9(7) VALUE ZERO.
        77  WH-REC PIC X(72) VALUE SPACE.
+       77  RL-RECS-READ-CT     PIC 9(7) VALUE ZERO.
+       77  RL-RECS-WRITTEN-CT  PIC 9(7) VALUE ZERO.
+       77  AUDITLOG-CHECKSUM   PIC 9(9) VALUE ZERO.
+       77  RL-SAVE-DATE        PIC 9(6) VALUE ZERO.
+       77  RL-SAVE-START-TIME  PIC 9(8) VALUE ZERO.
+       01  AUDIT-TRAILER-REC.
+               03  ATR-EMP       PIC 9(6) VALUE ZERO.
+               03  ATR-ACTION    PIC X(3) VALUE 'TRL'.
+               03  ATR-COUNT     PIC 9(7).
+               03  ATR-CHECKSUM  PIC 9(9).
+               03  FILLER        PIC X(22).
        01  OUT-REC PIC X(72).
        01  IN-REC USAGE IS DISPLAY-7.
                03  IN-1-7.
@@ -39,6 +82,15 @@
                     05  FILLER PIC X.
                    04  FILLER PIC X.
                03  FILLER PIC X(65).
+       01  IN-ALPHA REDEFINES IN-REC.
+               03  IA-EMP   PIC X(6).
+               03  FILLER   PIC X(3).
+               03  IA-NAME   PIC X(5).
+               03  FILLER   PIC X(1).
+               03  IA-ADDRESS   PIC X(5).
+               03  FILLER   PIC X(4).
+               03  IA-TELE   PIC X(7).
+               03  FILLER   PIC X(41).
        01  WH1.
                03  FILLER PIC X(10) VALUE SPACE.
                03  FILLER PIC X(14) VALUE 'SAMPLE PROGRAM'.
@@ -74,6 +126,10 @@
        1-OPEN.
                DISPLAY "OPENING FILE NOW".
                OPEN I-O EMPFILE.
+               OPEN OUTPUT AUDITLOG.
+               OPEN EXTEND RUNLOG.
+               ACCEPT RL-SAVE-DATE FROM DATE.
+               ACCEPT RL-SAVE-START-TIME FROM TIME.
        2-BEGIN-MSG.
                MOVE 'SAMPLE PROGRAM HAS BEGUN' TO OUT-REC.
                PERFORM 10-WRITE-OUT THRU 10-X.
@@ -94,10 +150,13 @@
                PERFORM 10-WRITE-OUT THRU 10-X
                MOVE '   STOP - ENDS SESSION' TO OUT-REC
                PERFORM 10-WRITE-OUT THRU 10-X
+               MOVE '   FND - LOOKS UP ONE EMPLOYEE' TO OUT-REC
+               PERFORM 10-WRITE-OUT THRU 10-X
                GO TO 3-ENTER-COMMAND.
                IF IN-1-3 = 'ADD' GO TO 4-ADD.
                IF IN-1-3 = 'DEL' GO TO 5-DEL.
                IF IN-1-3 = 'RPT' GO TO 6-RPT.
+               IF IN-1-3 = 'FND' GO TO 7-FND.
                IF IN-1-3 = 'END' GO TO 3-ENTER-COMMAND.
                MOVE '*INVALID COMMAND-TRY AGAIN*'
                  TO OUT-REC.
@@ -110,10 +169,26 @@
                PERFORM 10-WRITE-OUT THRU 10-X.
                PERFORM 11-READ-IN THRU 11-X.
                IF IN-1-3 = 'END' GO TO 3-ENTER-COMMAND.
+               IF IA-EMP NOT NUMERIC
+                 MOVE '*EMP.NO. MUST BE 6 NUMERIC DIGITS-REENTER'
+                   TO OUT-REC
+                 PERFORM 10-WRITE-OUT THRU 10-X
+                 GO TO 4-ADD.
+               IF IA-TELE NOT NUMERIC
+                 MOVE '*TELEPHONE MUST BE ALL NUMERIC-REENTER'
+                   TO OUT-REC
+                 PERFORM 10-WRITE-OUT THRU 10-X
+                 GO TO 4-ADD.
                MOVE IN-1-6 TO WH-EMP.
                MOVE IN-REC TO WH5.
+               MOVE SPACE TO AUD-OLD-NAME-SV AUD-OLD-ADDRESS-SV.
+               MOVE ZERO TO AUD-OLD-TELE-SV.
                READ EMPFILE INVALID KEY GO TO 4-1.
+               ADD 1 TO RL-RECS-READ-CT.
        4-0.
+               MOVE I-NAME TO AUD-OLD-NAME-SV.
+               MOVE I-ADDRESS TO AUD-OLD-ADDRESS-SV.
+               MOVE I-TELE TO AUD-OLD-TELE-SV.
                MOVE '*EMPLOYEE ALREADY EXISTS-REPLACE?'
                  TO OUT-REC.
                PERFORM 10-WRITE-OUT THRU 10-X.
@@ -129,10 +204,14 @@
                MOVE WH5-TELE TO I-TELE.
        4-2.
                WRITE I-EMP-REC, INVALID KEY GO TO 4-1.
+               MOVE 'ADD' TO AUD-ACTION.
+               PERFORM 20-WRITE-AUDIT THRU 20-X.
                GO TO 4-9.
        4-3.
                PERFORM 4-1.
                REWRITE I-EMP-REC, INVALID KEY GO TO 4-3.
+               MOVE 'REP' TO AUD-ACTION.
+               PERFORM 20-WRITE-AUDIT THRU 20-X.
                GO TO 4-9.
        4-9.
                MOVE 'ADD ANOTHER EMPLOYEE? Y OR N'
@@ -151,7 +230,15 @@
                IF IN-1-6 NOT NUMERIC GO TO 5-DEL.
                MOVE IN-1-6 TO WH-EMP.
                READ EMPFILE INVALID KEY GO TO 5-5.
+               ADD 1 TO RL-RECS-READ-CT.
+               MOVE I-NAME TO AUD-OLD-NAME-SV.
+               MOVE I-ADDRESS TO AUD-OLD-ADDRESS-SV.
+               MOVE I-TELE TO AUD-OLD-TELE-SV.
                DELETE I-EMP-REC INVALID KEY GO TO 5-5.
+               MOVE 'DEL' TO AUD-ACTION.
+               MOVE SPACE TO WH5-NAME WH5-ADDRESS.
+               MOVE ZERO TO WH5-TELE.
+               PERFORM 20-WRITE-AUDIT THRU 20-X.
                GO TO 5-9.
        5-5.
                MOVE '*EMP NOT ON FILE - NOT DELETED'
@@ -167,19 +254,30 @@
                IF IN-1 = 'Y' GO TO 5-DEL.
                GO TO 5-9.
        6-RPT.
-               MOVE WH1 TO OUT-REC.
-               DISPLAY ' '.  DISPLAY ' '.  DISPLAY ' '.
-               DISPLAY OUT-REC.
-               MOVE WH2 TO OUT-REC.
-               DISPLAY OUT-REC.
-               DISPLAY ' '.  DISPLAY ' '.
-               MOVE WH3 TO OUT-REC.
-               DISPLAY OUT-REC.
-               DISPLAY ' '.  DISPLAY ' '.
+               MOVE 'ENTER STARTING EMP.NO. (0 FOR ALL)-'
+                 TO OUT-REC.
+               PERFORM 10-WRITE-OUT THRU 10-X.
+               PERFORM 11-READ-IN THRU 11-X.
+               IF IN-1-3 = 'END' GO TO 3-ENTER-COMMAND.
+               IF IN-1-6 NOT NUMERIC GO TO 6-RPT.
+               MOVE IN-1-6 TO RPT-FROM.
+               MOVE 'ENTER ENDING EMP.NO. (0 FOR ALL)-'
+                 TO OUT-REC.
+               PERFORM 10-WRITE-OUT THRU 10-X.
+               PERFORM 11-READ-IN THRU 11-X.
+               IF IN-1-3 = 'END' GO TO 3-ENTER-COMMAND.
+               IF IN-1-6 NOT NUMERIC GO TO 6-RPT.
+               MOVE IN-1-6 TO RPT-TO.
+               IF RPT-TO = ZERO MOVE 999999 TO RPT-TO.
+               MOVE ZERO TO RPT-LINE-CT.
+               PERFORM 6-HEADERS THRU 6-HEADERS-X.
                CLOSE EMPFILE.
                OPEN I-O EMPFILE. MOVE LOW-VALUES TO WH-EMP.
        6-1.
                READ EMPFILE INVALID KEY GO TO 6-9.
+               ADD 1 TO RL-RECS-READ-CT.
+               IF RPT-FROM NOT = ZERO AND I-EMP < RPT-FROM GO TO 6-1.
+               IF I-EMP > RPT-TO GO TO 6-9.
                MOVE SPACE TO WH5.
                MOVE I-EMP TO WH5-EMP.
                MOVE I-ADDRESS TO WH5-ADDRESS.
@@ -187,11 +285,71 @@
                 MOVE I-TELE TO WH5-TELE.
                MOVE WH5 TO OUT-REC.
                PERFORM 10-WRITE-OUT THRU 10-X.
+               ADD 1 TO RPT-LINE-CT.
+               IF RPT-LINE-CT NOT LESS THAN 50
+                 DISPLAY FORM-FEED-CHAR
+                 PERFORM 6-HEADERS THRU 6-HEADERS-X
+                 MOVE ZERO TO RPT-LINE-CT.
                GO TO 6-1.
        6-9.
                CLOSE EMPFILE.
                OPEN I-O EMPFILE.
                GO TO 3-ENTER-COMMAND.
+       6-HEADERS.
+               MOVE WH1 TO OUT-REC.
+               DISPLAY ' '.  DISPLAY ' '.  DISPLAY ' '.
+               DISPLAY OUT-REC.
+               MOVE WH2 TO OUT-REC.
+               DISPLAY OUT-REC.
+               DISPLAY ' '.  DISPLAY ' '.
+               MOVE WH3 TO OUT-REC.
+               DISPLAY OUT-REC.
+               DISPLAY ' '.  DISPLAY ' '.
+       6-HEADERS-X.
+               EXIT.
+       7-FND.
+               MOVE 'ENTER EMP.NO.-' TO OUT-REC.
+               PERFORM 10-WRITE-OUT THRU 10-X.
+               PERFORM 11-READ-IN THRU 11-X.
+               IF IN-1-3 = 'END' GO TO 3-ENTER-COMMAND.
+               IF IN-1-6 NOT NUMERIC GO TO 7-FND.
+               MOVE IN-1-6 TO WH-EMP.
+               READ EMPFILE INVALID KEY GO TO 7-5.
+               ADD 1 TO RL-RECS-READ-CT.
+               MOVE SPACE TO WH5.
+               MOVE I-EMP TO WH5-EMP.
+               MOVE I-NAME TO WH5-NAME.
+               MOVE I-ADDRESS TO WH5-ADDRESS.
+               MOVE I-TELE TO WH5-TELE.
+               MOVE WH5 TO OUT-REC.
+               PERFORM 10-WRITE-OUT THRU 10-X.
+               GO TO 7-9.
+       7-5.
+               MOVE '*EMP NOT ON FILE' TO OUT-REC.
+               PERFORM 10-WRITE-OUT THRU 10-X.
+               GO TO 7-9.
+       7-9.
+               MOVE 'ANOTHER LOOKUP? Y OR N' TO OUT-REC.
+               PERFORM 10-WRITE-OUT THRU 10-X.
+               PERFORM 11-READ-IN THRU 11-X.
+               IF IN-1-3 = 'END' GO TO 3-ENTER-COMMAND.
+               IF IN-1 = 'N' GO TO 3-ENTER-COMMAND.
+               IF IN-1 = 'Y' GO TO 7-FND.
+               GO TO 7-9.
+       20-WRITE-AUDIT.
+               MOVE WH-EMP TO AUD-EMP.
+               MOVE AUD-OLD-NAME-SV TO AUD-OLD-NAME.
+               MOVE AUD-OLD-ADDRESS-SV TO AUD-OLD-ADDRESS.
+               MOVE AUD-OLD-TELE-SV TO AUD-OLD-TELE.
+               MOVE WH5-NAME TO AUD-NEW-NAME.
+               MOVE WH5-ADDRESS TO AUD-NEW-ADDRESS.
+               MOVE WH5-TELE TO AUD-NEW-TELE.
+               ACCEPT AUD-DATE FROM DATE.
+               ACCEPT AUD-TIME FROM TIME.
+               WRITE AUDIT-REC.
+               ADD 1 TO RL-RECS-WRITTEN-CT.
+               ADD AUD-EMP TO AUDITLOG-CHECKSUM.
+       20-X.    EXIT.
        10-WRITE-OUT.
                DISPLAY OUT-REC.
                MOVE SPACE TO OUT-REC.
@@ -201,7 +359,18 @@
                IF IN-1-4 = 'STOP' GO TO 99-END.
        11-X.    EXIT.
        99-END.
-               CLOSE EMPFILE.
+               MOVE 'SAMPLE   ' TO RL-PROGRAM.
+               MOVE RL-SAVE-DATE TO RL-DATE.
+               MOVE RL-SAVE-START-TIME TO RL-START-TIME.
+               ACCEPT RL-END-TIME FROM TIME.
+               MOVE RL-RECS-READ-CT TO RL-RECS-READ.
+               MOVE RL-RECS-WRITTEN-CT TO RL-RECS-WRITTEN.
+               MOVE 'NORMAL' TO RL-STATUS.
+               MOVE RL-RECS-WRITTEN-CT TO ATR-COUNT.
+               MOVE AUDITLOG-CHECKSUM TO ATR-CHECKSUM.
+               WRITE AUDIT-REC FROM AUDIT-TRAILER-REC.
+               WRITE RUNLOG-REC.
+               CLOSE EMPFILE, AUDITLOG, RUNLOG.
                MOVE 'SESSION OVER' TO OUT-REC.
                PERFORM 10-WRITE-OUT THRU 10-X.
                STOP RUN.
