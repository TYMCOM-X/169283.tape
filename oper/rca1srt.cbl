@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.                                         LIS90010
+       PROGRAM-ID. :BR2035S:.                                           LIS90020
+       AUTHOR. C W WALKER.                                              LIS90030
+       INSTALLATION. RCA RECORD DIVISION.                               LIS90040
+       REMARKS. PRESORTS THE TRANS-FILE TRANSACTION INPUT               LIS90050
+           FOR :BR2035: SO THAT TUNE AND SELECTION UPDATES              LIS90060
+           FOR A REPEATED KEY ARE APPLIED IN A KNOWN ORDER.             LIS90070
+       ENVIRONMENT DIVISION.                                            LIS90080
+       CONFIGURATION SECTION.                                           LIS90090
+       INPUT-OUTPUT SECTION.                                            LIS90100
+       FILE-CONTROL.                                                    LIS90110
+           SELECT TRANS-FILE-RAW ASSIGN TO UT-2311-S-SYS102R.           LIS90120
+           SELECT TRANS-FILE     ASSIGN TO UT-2311-S-SYS102.            LIS90130
+           SELECT SORT-WORK      ASSIGN TO UT-2311-S-SRT35.             LIS90140
+                                                                        LIS90150
+       DATA DIVISION.                                                   LIS90160
+       FILE SECTION.                                                    LIS90170
+       FD  TRANS-FILE-RAW RECORDING F                                   LIS90180
+                      BLOCK 10 RECORDS                                  LIS90190
+                      RECORD CONTAINS 80 CHARACTERS                     LIS90200
+                      LABEL RECORDS OMITTED                             LIS90210
+                      DATA RECORDS TUNE-TRANS, SEL-TRANS.               LIS90220
+                                                                        LIS90230
+       01  TUNE-TRANS.                                                  LIS90240
+           02 IMAGE.                                                    LIS90250
+           03 T-SOURCE          PICTURE X[2].                           LIS90260
+           03 T-TRANS           PICTURE 9.                              LIS90270
+           03 T-JOB-NO          PICTURE X[8].                           LIS90280
+           03 T-CARD            PICTURE 9.                              LIS90290
+           03 FILLER            PICTURE X[68].                          LIS90300
+       01  SEL-TRANS.                                                   LIS90310
+           03 FILLER            PICTURE X[3].                           LIS90320
+           03 S-SELCTN          PICTURE X[10].                          LIS90330
+           03 S-CARD            PICTURE 9.                              LIS90340
+           03 FILLER            PICTURE X[66].                          LIS90350
+                                                                        LIS90360
+       FD  TRANS-FILE RECORDING F                                       LIS90370
+                      BLOCK 10 RECORDS                                  LIS90380
+                      RECORD CONTAINS 80 CHARACTERS                     LIS90390
+                      LABEL RECORDS OMITTED                             LIS90400
+                      DATA RECORD IS TRANS-OUT-REC.                     LIS90410
+       01  TRANS-OUT-REC        PICTURE X[80].                          LIS90420
+                                                                        LIS90430
+       SD  SORT-WORK                                                    LIS90440
+           RECORD CONTAINS 94 CHARACTERS                                LIS90450
+           DATA RECORD IS SORT-WORK-REC.                                LIS90460
+       01  SORT-WORK-REC.                                               LIS90470
+           03 SW-TYPE            PICTURE X.                             LIS90480
+           03 SW-KEY.                                                   LIS90490
+              05 SW-KEY-A        PICTURE X[2].                          LIS90500
+              05 SW-KEY-B        PICTURE X[8].                          LIS90510
+           03 SW-SEQ             PICTURE 9.                             LIS90520
+           03 SW-IMAGE           PICTURE X[80].                         LIS90530
+                                                                        LIS90540
+       WORKING-STORAGE SECTION.                                         LIS90550
+       01  WS-TRANS-REC.                                                LIS90560
+           03 WS-T-SOURCE        PICTURE X[2].                          LIS90570
+           03 WS-T-TRANS         PICTURE 9.                             LIS90580
+           03 WS-T-JOB-NO        PICTURE X[8].                          LIS90590
+           03 WS-T-CARD          PICTURE 9.                             LIS90600
+           03 FILLER             PICTURE X[68].                         LIS90610
+       01  WS-SEL-REC REDEFINES WS-TRANS-REC.                           LIS90620
+           03 FILLER             PICTURE X[3].                          LIS90630
+           03 WS-S-SELCTN        PICTURE X[10].                         LIS90640
+           03 WS-S-CARD          PICTURE 9.                             LIS90650
+           03 FILLER             PICTURE X[66].                         LIS90660
+                                                                        LIS90670
+       PROCEDURE DIVISION.                                              LIS90680
+       SORT-TRANS-PAR.                                                  LIS90690
+           SORT SORT-WORK                                               LIS90700
+               ON ASCENDING KEY SW-TYPE SW-KEY SW-SEQ                   LIS90710
+               INPUT PROCEDURE IS BUILD-SORT-RECS                       LIS90720
+               OUTPUT PROCEDURE IS WRITE-SORTED-TRANS.                  LIS90730
+           STOP RUN.                                                    LIS90740
+                                                                        LIS90750
+       BUILD-SORT-RECS.                                                 LIS90760
+           OPEN INPUT TRANS-FILE-RAW.                                   LIS90770
+       BS010.                                                           LIS90780
+           READ TRANS-FILE-RAW INTO WS-TRANS-REC                        LIS90790
+               AT END GO TO BS-EXIT.                                    LIS90800
+           IF WS-T-SOURCE NOT > SPACES                                  LIS90810
+               MOVE 'S' TO SW-TYPE                                      LIS90820
+               MOVE WS-S-SELCTN TO SW-KEY                               LIS90830
+               MOVE WS-S-CARD TO SW-SEQ                                 LIS90840
+           ELSE                                                         LIS90850
+               MOVE 'T' TO SW-TYPE                                      LIS90860
+               MOVE WS-T-SOURCE TO SW-KEY-A                             LIS90870
+               MOVE WS-T-JOB-NO TO SW-KEY-B                             LIS90880
+               MOVE WS-T-CARD TO SW-SEQ.                                LIS90890
+           MOVE WS-TRANS-REC TO SW-IMAGE.                               LIS90900
+           RELEASE SORT-WORK-REC.                                       LIS90910
+           GO TO BS010.                                                 LIS90920
+       BS-EXIT.                                                         LIS90930
+           CLOSE TRANS-FILE-RAW.                                        LIS90940
+                                                                        LIS90950
+       WRITE-SORTED-TRANS.                                              LIS90960
+           OPEN OUTPUT TRANS-FILE.                                      LIS90970
+       WS010.                                                           LIS90980
+           RETURN SORT-WORK AT END GO TO WS-EXIT.                       LIS90990
+           MOVE SW-IMAGE TO TRANS-OUT-REC.                              LIS91000
+           WRITE TRANS-OUT-REC.                                         LIS91010
+           GO TO WS010.                                                 LIS91020
+       WS-EXIT.                                                         LIS91030
+           CLOSE TRANS-FILE.                                            LIS91040
