@@ -19,6 +19,7 @@
            SELECT CREW-CHANGE-FL ASSIGN TO DSK RECORDING MODE IS ASCII.
            SELECT ERR-REPORT, ASSIGN TO DSK RECORDING MODE IS ASCII.
            SELECT EQUIPMENT-FL, ASSIGN TO DSK, RECORDING MODE IS ASCII.
+           SELECT CKPFIL, ASSIGN TO DSK, RECORDING MODE IS ASCII.
        DATA DIVISION.
        FILE SECTION.
        FD  ERR-REPORT VALUE OF IDENTIFICATION IS "ERRPT    "
@@ -473,6 +474,11 @@
                 02  DCC-DIVISION   PIC X.
                 02  DCC-DISTRICT   PIC 99.
                 02  DCC-SHIFT   PIC 99.
+        FD  CKPFIL VALUE OF IDENTIFICATION IS "XWCKP    "
+                RECORD CONTAINS 8 CHARACTERS.
+        01  CKP-REC.
+                02  CKP-FLAG   PIC X.
+                02  CKP-COUNT   PIC 9(7).
        WORKING-STORAGE SECTION.
         01  DEQUIP-YTD.
                02  DEQKEY.
@@ -755,6 +761,34 @@
            77 CRD-SW        PIC 9  VALUE IS ZERO.
            77 TCNDX         PIC 99 VALUE IS 1.
            77 NINES   PIC X(8) VALUE IS "99999999".
+           77 TOTAL-RECS    PIC S9(5) VALUE IS ZERO COMP.
+           77 TOTAL-LEAKS   PIC S9(5) VALUE IS ZERO COMP.
+           77 CLOSED-LEAKS  PIC S9(5) VALUE IS ZERO COMP.
+       01  LEAK-SUMMARY-LINE.
+           03 FILLER PIC X(14) VALUE "TOTAL LEAKS = ".
+           03 LS-TOTAL PIC ZZZZ9.
+           03 FILLER PIC X(5) VALUE SPACES.
+           03 FILLER PIC X(15) VALUE "LEAKS CLOSED = ".
+           03 LS-CLOSED PIC ZZZZ9.
+           03 FILLER PIC X(5) VALUE SPACES.
+           03 FILLER PIC X(10) VALUE "BACKLOG = ".
+           03 LS-BACKLOG PIC ZZZZ9.
+       01  ERROR-SUMMARY-LINE.
+           03 FILLER PIC X(15) VALUE "RECORDS READ = ".
+           03 ES-RECS PIC ZZZZ9.
+           03 FILLER PIC X(5) VALUE SPACES.
+           03 FILLER PIC X(15) VALUE "ERRORS FOUND = ".
+           03 ES-ERRS PIC ZZZZ9.
+           03 FILLER PIC X(5) VALUE SPACES.
+           03 FILLER PIC X(17) VALUE "REJECTION PCT = ".
+           03 ES-PCT PIC ZZ9.9.
+       01  LK-TRAILER-REC.
+           03 FILLER PIC X(20) VALUE SPACES.
+           03 FILLER PIC X(7) VALUE "TRAILER".
+           03 LK-TRL-COUNT PIC ZZZZ9.
+           03 FILLER PIC X(5) VALUE SPACES.
+           03 LK-TRL-CHECKSUM PIC ZZZZ9.
+           03 FILLER PIC X(18) VALUE SPACES.
        PROCEDURE DIVISION.
        BEGIN.
            OPEN INPUT  DETAIL-FILE-2
@@ -764,6 +798,18 @@
                 CREW-CHANGE-FL,
                 EQUIPMENT-FL,
                 ERR-REPORT.
+           OPEN I-O CKPFIL.
+           READ CKPFIL AT END GO TO CKP-FIRST-RUN.
+           IF CKP-FLAG EQUAL "1"
+               DISPLAY "EXPLOD - PRIOR RUN DID NOT COMPLETE".
+           MOVE "1" TO CKP-FLAG.
+           REWRITE CKP-REC.
+           GO TO CKP-DONE.
+       CKP-FIRST-RUN.
+           MOVE "1" TO CKP-FLAG.
+           MOVE ZERO TO CKP-COUNT.
+           WRITE CKP-REC.
+       CKP-DONE.
            MOVE     ZEROS TO EQUP-DAILY   DCREW-CHANGE,LK-DETL,
                DMAN-HRS, QMHRS.
            MOVE 9 TO SV-SHIFT.
@@ -853,13 +899,21 @@ O      XWMHRS.
        XWCCHNG.
            IF DCC-KEY IS NOT EQUAL TO ZEROS
                PERFORM WRITECCHG.
+           PERFORM PRINT-SUMMARY THRU PRINT-SUMMARY-EXIT.
+           MOVE TOTAL-LEAKS TO LK-TRL-COUNT.
+           MOVE CLOSED-LEAKS TO LK-TRL-CHECKSUM.
+           WRITE LK-DETL FROM LK-TRAILER-REC.
+           MOVE "0" TO CKP-FLAG.
+           MOVE TOTAL-RECS TO CKP-COUNT.
+           REWRITE CKP-REC.
            CLOSE
                DETAIL-FILE-2
                INPUT-ERROR
                LEAK-DETAIL
                CREW-CHANGE-FL
                EQUIPMENT-FL
-               ERR-REPORT.
+               ERR-REPORT
+               CKPFIL.
            STOP RUN.
        WRITING SECTION.
        WRITE-LKDTL.
@@ -887,12 +941,33 @@ O      XWMHRS.
        WRITEPRT.
            WRITE PRNT.
            MOVE SPACES TO PRNT.
+       PRINT-SUMMARY.
+           MOVE TOTAL-LEAKS TO LS-TOTAL.
+           MOVE CLOSED-LEAKS TO LS-CLOSED.
+           SUBTRACT CLOSED-LEAKS FROM TOTAL-LEAKS GIVING LS-BACKLOG.
+           MOVE SPACES TO PRNT.
+           MOVE LEAK-SUMMARY-LINE TO PRNT.
+           MOVE 2 TO LN-ADV.
+           PERFORM WRITE-PRINT.
+           MOVE TOTAL-RECS TO ES-RECS.
+           MOVE ER-CTR TO ES-ERRS.
+           IF TOTAL-RECS IS EQUAL TO ZERO
+               MOVE ZERO TO ES-PCT
+           ELSE
+               COMPUTE ES-PCT ROUNDED = (ER-CTR / TOTAL-RECS) * 100.
+           MOVE SPACES TO PRNT.
+           MOVE ERROR-SUMMARY-LINE TO PRNT.
+           MOVE 1 TO LN-ADV.
+           PERFORM WRITE-PRINT.
+       PRINT-SUMMARY-EXIT.
+           EXIT.
        READ-DETAIL SECTION.
        RDS2.
            MOVE SPACES TO LK-REC.
            READ DETAIL-FILE-2 RECORD,
                AT END MOVE ZEROS TO LK-DETL, MOVE NINES TO C-KEY
                GO TO RD1.
+           ADD 1 TO TOTAL-RECS.
            IF C-TYPE NOT EQUAL TO "G"
               AND C-TYPE NOT EQUAL TO "H"
                GO TO RD-EX.
@@ -946,6 +1021,7 @@ O      XWMHRS.
        WRPRX.
            EXIT.
        ERR-PRINT.
+           ADD 1 TO ER-CTR.
            MOVE 1 TO LN-ADV.
            MOVE LK-REC TO PCRD.
            PERFORM WRITE-PRINT.
@@ -1000,8 +1076,10 @@ O      XWMHRS.
            GO TO STRT2.
        LKD2.
            IF C-NUMB NOT EQUAL TO 1 GO TO LKD2C.
+           ADD 1 TO TOTAL-LEAKS.
            MOVE CUR-LEAK-NUMB  TO  SV-LEAK-NUM.
            MOVE DATE TO SV-DATE
+           MOVE SPACES TO DCLOSE-CODE.
            IF C-TYPE EQUAL TO "A" GO TO LKD-EX.
            MOVE C-TYPE TO DCODENW.
            MOVE ZERO TO XREC-TYPE.
@@ -1084,6 +1162,7 @@ O      XWMHRS.
            IF NO-GAS NOT EQUAL TO SPACES
                MOVE "N" TO DCLOSE-CODE.
            IF DATE   NOT EQUAL TO SPACES MOVE DATE   TO DDATE-CLOSED.
+           IF DCLOSE-CODE NOT EQUAL TO SPACES ADD 1 TO CLOSED-LEAKS.
        LKD-EX.
            PERFORM READ-DETAIL.
            IF SV-SERIAL EQUAL TO C-SERIAL AND  C-TYPE EQUAL TO
