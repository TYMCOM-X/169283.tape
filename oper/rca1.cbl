@@ -612,6 +612,12 @@
            03 FILLER       PICTURE X[3].                                LIS06120
            03  TUNE-REC-HOLD.                                           LIS06130
              05 FILLER           PICTURE X[3179].                       LIS06140
+       77 DCW-CNT            PICTURE 999 VALUE ZERO.                    LIS06141
+       77 DCW-SUB            PICTURE 999 VALUE ZERO.                    LIS06142
+       01  DUP-CHG-SWITCH    PICTURE X VALUE :N:.                       LIS06143
+           88 ALREADY-CHANGED VALUE IS :Y:.                             LIS06144
+       01  DUP-CHG-HISTORY.                                             LIS06145
+           03 DCH-ENTRY OCCURS 200 TIMES PICTURE X[10].                 LIS06146
                                                                         LIS06150
        PROCEDURE DIVISION.                                              LIS06160
        HSKEEPING-PAR.                                                   LIS06170
@@ -1635,6 +1641,7 @@
            GO TO ADD-BACK.                                              LIS16350
        CHANGE-MAKER.                                                    LIS16360
            MOVE SEL-SELCTN TO SELCTN-NO-C.                              LIS16370
+           PERFORM DUP-CHANGE-CHECK THRU DUP-CHANGE-CHECK-EXIT.         LIS16371
            MOVE SELCTN-TITLE [DETS] TO SELCTN-TITLE-C.                  LIS16380
            MOVE ART-NAME [DETS] TO ARTIST-NAME-C.                       LIS16390
            MOVE DT TO CURR-DATE-C.                                      LIS16400
@@ -1643,7 +1650,25 @@
            MOVE REL-TYPE [DETS] TO REL-TYPE-C.                          LIS16430
        C-M-EXIT.                                                        LIS16440
            EXIT.                                                        LIS16450
-       X016.                                                            LIS16460
+       DUP-CHANGE-CHECK.                                                LIS16451
+           MOVE :N: TO DUP-CHG-SWITCH.                                  LIS16452
+           MOVE 0 TO DCW-SUB.                                           LIS16453
+       DUP-CHANGE-CHECK-LOOP.                                           LIS16454
+           ADD 1 TO DCW-SUB.                                            LIS16455
+           IF DCW-SUB > DCW-CNT GO TO DUP-CHANGE-CHECK-TEST.            LIS16456
+           IF SEL-SELCTN NOT EQUAL TO DCH-ENTRY [DCW-SUB]               LIS16457
+               GO TO DUP-CHANGE-CHECK-LOOP.                             LIS16458
+           MOVE :Y: TO DUP-CHG-SWITCH.                                  LIS16459
+       DUP-CHANGE-CHECK-TEST.                                           LIS16460
+           IF NOT ALREADY-CHANGED GO TO DUP-CHANGE-CHECK-ADD.           LIS16461
+           DISPLAY :*** WARNING - : SEL-SELCTN                          LIS16462
+               : CHANGED MORE THAN ONCE THIS RUN ***: UPON CONSOLE.     LIS16463
+           GO TO DUP-CHANGE-CHECK-EXIT.                                 LIS16464
+       DUP-CHANGE-CHECK-ADD.                                            LIS16465
+           IF DCW-CNT > 199 GO TO DUP-CHANGE-CHECK-EXIT.                LIS16466
+           ADD 1 TO DCW-CNT.  MOVE SEL-SELCTN TO DCH-ENTRY [DCW-CNT].   LIS16467
+       DUP-CHANGE-CHECK-EXIT.  EXIT.                                    LIS16468
+       X016.                                                            LIS16469
            IF NS-CNT \ 0 PERFORM SEL-MERGE THRU MERGE-S-RETURN.         LIS16470
            MOVE 0 TO KNT.                                               LIS16480
            IF NEW-TUNES PERFORM TUNE-MERGE THRU MERGE-RETURN.           LIS16490
