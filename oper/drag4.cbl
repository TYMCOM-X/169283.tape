@@ -9,6 +9,7 @@
 001090     SELECT CURR, ASSIGN TO  DSK RECORDING MODE IS ASCII.         SALESUMB
 001100     SELECT REPT,    ASSIGN TO  DSK RECORDING MODE IS ASCII.      SALESUMB
 001110     SELECT DIST ASSIGN TO  DSK RECORDING MODE IS ASCII.          SALESUMB
+001115     SELECT HOLDRPT ASSIGN TO  DSK RECORDING MODE IS ASCII.       SALESUMB
 002010 DATA DIVISION.                                                   SALESUMB
 002020 FILE SECTION.                                                    SALESUMB
 002030 FD  INVOIC   VALUE OF IDENTIFICATION IS "INVOIC   ".             SALESUMB
@@ -74,6 +75,17 @@
 006120     05 QTY                  PICTURE Z,ZZ9-.                      SALESUMB
 006130     05 FILLER               PICTURE X(5).                        SALESUMB
 006140     05 TOT-NET-SALE-2       PICTURE ZZZ,ZZ9.99-.                 SALESUMB
+006151 01  COMMISSION-HD-OUT.                                           SALESUMB
+006152       05 FILLER             PICTURE X(20) VALUE SPACES.          SALESUMB
+006153       05 FILLER             PICTURE X(30) VALUE                 SALESUMB
+006154                        'SALESMAN COMMISSION SUMMARY'.            SALESUMB
+006155 01  COMMISSION-LINE-OUT.                                         SALESUMB
+006156       05 FILLER             PICTURE X(10) VALUE SPACES.          SALESUMB
+006157       05 CL-SMANS-CODE      PICTURE X.                           SALESUMB
+006158       05 FILLER             PICTURE X(10) VALUE SPACES.          SALESUMB
+006159       05 CL-NET-SALE        PICTURE ZZZ,ZZ9.99-.                 SALESUMB
+006161       05 FILLER             PICTURE X(10) VALUE SPACES.          SALESUMB
+006162       05 CL-COMMISSION      PICTURE ZZ,ZZ9.99-.                  SALESUMB
 006160 01  INV-TOTALS-OUT.                                              SALESUMB
 006170     05 FILLER               PICTURE X(25).                       SALESUMB
 006180     05 LINE-LABEL-1         PICTURE X(36).                       SALESUMB
@@ -88,8 +100,21 @@
 006310 01  DIST-ID-ENTRY.                                               SALESUMB
 006320       05 DIST-NO-ID         PICTURE X(4).                        SALESUMB
 006330       05 DIST-NAME          PICTURE X(24).                       SALESUMB
-006340       05 FILLER             PICTURE X(28).                       SALESUMB
-006350       05 ITEM-3             PICTURE S9(5) COMPUTATIONAL.         SALESUMB
+006335       05 DIST-CREDIT-FLAG   PICTURE X.                           SALESUMB
+006337       05 FILLER             PICTURE X(27).                       SALESUMB
+006340       05 ITEM-3             PICTURE S9(5) COMPUTATIONAL.         SALESUMB
+006341 FD  HOLDRPT   VALUE OF IDENTIFICATION IS "CRHOLDDAT".             SALESUMB
+006342 01  HOLD-REC.                                                    SALESUMB
+006343       05 FILLER             PICTURE X(5).                        SALESUMB
+006344       05 HOLD-SMANS-CODE    PICTURE X.                           SALESUMB
+006345       05 HOLD-DIST-NO       PICTURE X(4).                        SALESUMB
+006346       05 FILLER             PICTURE X(5).                        SALESUMB
+006347       05 HOLD-PART-NO       PICTURE X(14).                       SALESUMB
+006348       05 FILLER             PICTURE X(3).                        SALESUMB
+006349       05 HOLD-INV-NO        PICTURE Z9(4).                       SALESUMB
+006350       05 FILLER             PICTURE X(5).                        SALESUMB
+006351       05 HOLD-MESSAGE       PICTURE X(20) VALUE                  SALESUMB
+006352                        '*** CREDIT HOLD ***'.                    SALESUMB
 007010 WORKING-STORAGE SECTION.                                         SALESUMB
 007015   77 I                     PICTURE S99 COMPUTATIONAL.            SALESUMB
 007040   77 PAGE-CTR          PICTURE S99 VALUE 1 USAGE COMPUTATIONAL.  SALESUMB
@@ -156,6 +181,17 @@
 010220       05 D-NO       OCCURS 75 TIMES PICTURE X(4).                SALESUMB
 010230 01  CILLER.                                                      SALESUMB
 010240       05 D-NAM      OCCURS 75 TIMES PICTURE X(24).               SALESUMB
+010250 01  DILLER.                                                      SALESUMB
+010260       05 D-HOLD     OCCURS 75 TIMES PICTURE X.                   SALESUMB
+010270   77 SX                    PICTURE S99 COMPUTATIONAL.            SALESUMB
+010272   77 SMAN-TOTAL            PICTURE S99 VALUE 0 COMPUTATIONAL.    SALESUMB
+010274   77 COMMISSION-RATE       PICTURE V999 VALUE .050 COMPUTATIONAL.SALESUMB
+010275   77 DIST-FOUND-SW        PICTURE X VALUE 'N'.                   SALESUMB
+010276 01  SMAN-COMM-TABLE.                                             SALESUMB
+010278       05 SMAN-ENTRY OCCURS 30 TIMES.                             SALESUMB
+010280         10 SC-CODE             PICTURE X.                        SALESUMB
+010282         10 SC-NET-SALE         PICTURE S9(8)V99 VALUE 0          SALESUMB
+010284                                COMPUTATIONAL.                    SALESUMB
 010300 01  CURR-INVOICE.                                                SALESUMB
 010310     05 GEN-INFO.                                                 SALESUMB
 010320       10 SMANS-CODE         PICTURE X.                           SALESUMB
@@ -190,6 +226,7 @@
 010620         ADD 1 TO I.                                              SALESUMB
 010630         MOVE DIST-NO-ID TO D-NO (I).                             SALESUMB
 010640         MOVE DIST-NAME TO D-NAM (I).                             SALESUMB
+010645         MOVE DIST-CREDIT-FLAG TO D-HOLD (I).                     SALESUMB
 010650     IF  ITEM-3 GREATER THAN 99990, GO TO CLOSE-DIST.             SALESUMB
 010660       IF I LESS THAN 75, GO TO LOAD-ID-ARRAY, ELSE MOVE SPACES   SALESUMB
 010670         TO BAL-TRANS-OUT, WRITE BAL-TRANS-OUT AFTER              SALESUMB
@@ -200,7 +237,7 @@
 010730     CLOSE DIST.                                                  SALESUMB
 011020   PREP-FOR-REPORT-BAL.                                           SALESUMB
 011030     OPEN INPUT INVOIC, OUTPUT CURR,                              SALESUMB
-011040          REPT.                                                   SALESUMB
+011040          REPT, HOLDRPT.                                          SALESUMB
 011050     READ INVOIC, AT END GO TO QUIT.                              SALESUMB
 011060     MOVE DATE-OF-REPORT TO REPT-DATE.                            SALESUMB
 011080   WRITE-HEADINGS.                                                SALESUMB
@@ -218,14 +255,16 @@
 011195       PERFORM DATA-TEST THRU DUM-EXIT.                           SALESUMB
 011200     MOVE INV-NO IN CURR-INVOICE TO OLD-INV-NO.                   SALESUMB
 011210   TEST-FOR-VALID-DIST-NO.                                        SALESUMB
-011220       MOVE 1 TO I.                                               SALESUMB
+011220       MOVE 'N' TO DIST-FOUND-SW, 1 TO I.                         SALESUMB
 011230   NEXT-ID-NO.                                                    SALESUMB
-011240     IF D-NO (I) EQUAL TO DIST-NO IN CURR-INVOICE GO TO           SALESUMB
-011250         SET-UP-C-T-REC.                                          SALESUMB
+011240     IF D-NO (I) EQUAL TO DIST-NO IN CURR-INVOICE                 SALESUMB
+011250         MOVE 'Y' TO DIST-FOUND-SW, GO TO SET-UP-C-T-REC.         SALESUMB
 01    IF D-NO (I) NOT GREATER THAN DIST-NO IN CURR-INVOICE,        SALESUMB
 011270         ADD 1 TO I, GO TO NEXT-ID-NO.                            SALESUMB
 011280       MOVE '****' TO DIST-NO IN CURR-INVOICE.                    SALESUMB
 012010   SET-UP-C-T-REC.                                                SALESUMB
+012011     IF DIST-FOUND-SW EQUAL TO 'Y' AND D-HOLD (I) EQUAL TO 'H'    SALESUMB
+012012         PERFORM LOG-CREDIT-HOLD THRU LOG-CREDIT-HOLD-EXIT.       SALESUMB
 012020     IF CREDIT, COMPUTE QTY IN C-T-REC = - QTY IN CURR-INVOICE,   SALESUMB
 012030         ELSE MOVE QTY IN CURR-INVOICE TO QTY IN C-T-REC.         SALESUMB
 012040     MOVE GEN-INFO IN CURR-INVOICE TO GEN-INFO IN C-T-REC.        SALESUMB
@@ -267,6 +306,7 @@
 013170     ADD EXT-GROSS IN C-T-REC TO GROSS-CST-INV-TOT.               SALESUMB
 013180     ADD QTY IN C-T-REC TO QTY-INV-TOT.                           SALESUMB
 013190     ADD TOT-NET-SALE-1 TO NET-SALE-INV-TOT.                      SALESUMB
+013195     PERFORM ACCUM-COMMISSION THRU ACCUM-COMMISSION-EXIT.         SALESUMB
 013200     IF LINE-CTR GREATER THAN 52 PERFORM WRITE-HEADINGS.          SALESUMB
 013210   SET-UP-PRINT-REC.                                              SALESUMB
 013215       MOVE SPACES TO BAL-TRANS-OUT.                              SALESUMB
@@ -305,8 +345,10 @@
 015090     MOVE NET-SALE-GRAND-TOT TO NET-SALE-TOTAL.                   SALESUMB
 015100     MOVE QTY-GRAND-TOT TO QTY-TOTAL.                             SALESUMB
 015110     WRITE INV-TOTALS-OUT AFTER ADVANCING 3 LINES.                SALESUMB
+015115     PERFORM PRINT-COMMISSION-SUMMARY THRU                       SALESUMB
+015116         PRINT-COMMISSION-SUMMARY-EXIT.                           SALESUMB
 015120   QUIT.                                                          SALESUMB
-015130     CLOSE REPT, CURR, INVOIC.                                    SALESUMB
+015130     CLOSE REPT, CURR, INVOIC, HOLDRPT.                           SALESUMB
 015140     STOP RUN.                                                    SALESUMB
 015150   DATA-TEST.                                                     SALESUMB
 015160     EXAMINE DATA-CHK REPLACING ALL ' ' BY '0'.                   SALESUMB
@@ -321,5 +363,46 @@
 016090     IF QTY IN CURR-INVOICE NOT NUMERIC MOVE ZEROS TO             SALESUMB
 016100         QTY IN CURR-INVOICE.                                     SALESUMB
 016140   DUM-EXIT.  EXIT.                                               SALESUMB
+016150   LOG-CREDIT-HOLD.                                                SALESUMB
+016160     MOVE SMANS-CODE IN CURR-INVOICE TO HOLD-SMANS-CODE.           SALESUMB
+016170     MOVE DIST-NO IN CURR-INVOICE TO HOLD-DIST-NO.                 SALESUMB
+016180     MOVE PART-NO IN CURR-INVOICE TO HOLD-PART-NO.                 SALESUMB
+016190     MOVE INV-NO IN CURR-INVOICE TO HOLD-INV-NO.                   SALESUMB
+016200     WRITE HOLD-REC.                                               SALESUMB
+016210   LOG-CREDIT-HOLD-EXIT.  EXIT.                                    SALESUMB
+016220   ACCUM-COMMISSION.                                               SALESUMB
+016230     SET SX TO 1.                                                 SALESUMB
+016240   ACCUM-COMMISSION-LOOP.                                         SALESUMB
+016250     IF SX GREATER THAN SMAN-TOTAL GO TO                          SALESUMB
+016260         ACCUM-COMMISSION-NEW.                                    SALESUMB
+016270     IF SC-CODE (SX) EQUAL TO SMANS-CODE IN C-T-REC               SALESUMB
+016280         GO TO ACCUM-COMMISSION-ADD.                              SALESUMB
+016290     ADD 1 TO SX, GO TO ACCUM-COMMISSION-LOOP.                    SALESUMB
+016300   ACCUM-COMMISSION-NEW.                                          SALESUMB
+016310     IF SMAN-TOTAL NOT LESS THAN 30                               SALESUMB
+016315         DISPLAY 'ERROR    SMAN GT 30 ENTRIES'                    SALESUMB
+016320         GO TO ACCUM-COMMISSION-EXIT.                             SALESUMB
+016330     ADD 1 TO SMAN-TOTAL.                                         SALESUMB
+016340     SET SX TO SMAN-TOTAL.                                        SALESUMB
+016350     MOVE SMANS-CODE IN C-T-REC TO SC-CODE (SX).                  SALESUMB
+016360     MOVE ZEROS TO SC-NET-SALE (SX).                              SALESUMB
+016370   ACCUM-COMMISSION-ADD.                                          SALESUMB
+016380     ADD TOT-NET-SALE-1 TO SC-NET-SALE (SX).                      SALESUMB
+016390   ACCUM-COMMISSION-EXIT.  EXIT.                                  SALESUMB
+016400   PRINT-COMMISSION-SUMMARY.                                      SALESUMB
+016410     WRITE BAL-TRANS-OUT FROM COMMISSION-HD-OUT AFTER             SALESUMB
+016420         ADVANCING 3 LINES.                                       SALESUMB
+016430     SET SX TO 1.                                                 SALESUMB
+016440   PRINT-COMMISSION-LOOP.                                         SALESUMB
+016450     IF SX GREATER THAN SMAN-TOTAL GO TO                          SALESUMB
+016460         PRINT-COMMISSION-SUMMARY-EXIT.                           SALESUMB
+016470     MOVE SC-CODE (SX) TO CL-SMANS-CODE.                          SALESUMB
+016480     MOVE SC-NET-SALE (SX) TO CL-NET-SALE.                        SALESUMB
+016490     COMPUTE CL-COMMISSION ROUNDED = SC-NET-SALE (SX) *           SALESUMB
+016500         COMMISSION-RATE.                                         SALESUMB
+016510     WRITE BAL-TRANS-OUT FROM COMMISSION-LINE-OUT AFTER           SALESUMB
+016520         ADVANCING 1 LINES.                                       SALESUMB
+016530     ADD 1 TO SX, GO TO PRINT-COMMISSION-LOOP.                    SALESUMB
+016540   PRINT-COMMISSION-SUMMARY-EXIT.  EXIT.                          SALESUMB
 
   / h™
\ No newline at end of file
