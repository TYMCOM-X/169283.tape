@@ -43,6 +43,7 @@ FD  L-PRINT
                                                                                 
 77  SAVE-01                     PICTURE XX.                                     
 77  SAVE-02                     PICTURE X(20).                                  
+77  SAVE-PRINT-LINE             PICTURE X(132).                                 
                                                                                 
 01  OUTPUT-LINE; DISPLAY-7.                                                     
        02 PRINT-CUSTOMER.
@@ -76,6 +77,11 @@ FD  L-PRINT
     02 FILL PIC X(33); VALUE "PAGE                             ".               
     02 FILL PIC X(33); VALUE "                                 ".               
                                                                                 
+01  FOOTER.                                                                     
+    02 FILL PIC X(65); VALUE "END OF PAGE".                                     
+    02 FOOTER-PAGE PICTURE ZZ9.                                                 
+    02 FILL PIC X(64); VALUE SPACES.                                            
+                                                                                
 PROCEDURE DIVISION.                                                             
                                                                                 
 ONLY SECTION.                                                                   
@@ -186,7 +192,13 @@ PRINT-2. WRITE PRINT-LINE BEFORE 2 LINES;
                                                                                 
 PL-HDR. MOVE SPACES TO PRINT-LINE.                                              
                                                                                 
-PRINT-CH-1. WRITE PRINT-LINE BEFORE TOP-OF-FORM.                                
+PRINT-CH-1.                                                                     
+    MOVE PRINT-LINE TO SAVE-PRINT-LINE.                                         
+    IF PAGE-COUNT IS GREATER THAN ZERO                                          
+        MOVE PAGE-COUNT TO FOOTER-PAGE                                          
+        WRITE PRINT-LINE FROM FOOTER BEFORE ADVANCING 2 LINES.                  
+    MOVE SAVE-PRINT-LINE TO PRINT-LINE.                                         
+    WRITE PRINT-LINE BEFORE TOP-OF-FORM.                                        
     MOVE HEADER TO PRINT-LINE.                                                  
     ADD 1 TO PAGE-COUNT; MOVE PAGE-COUNT TO HEADER-PAGE.                        
     WRITE PRINT-LINE BEFORE ADVANCING 2 LINES.                                  
