@@ -25,6 +25,8 @@
 000930         ASSIGN TO SYS011-UT-2400-S.                              A9990025
 000970     SELECT DP-FILE                                               A9990026
 001010         ASSIGN TO SYS012-UT-2400-S.                              A9990027
+001020     SELECT OPTIONAL RUNPARM                                      A9990027A
+001030         ASSIGN TO SYS013-UT-2400-S.                              A9990027B
 001130 DATA DIVISION.                                                   A9990028
 001170 FILE SECTION.                                                    A9990029
 001210 FD  MAG-MASTER-FILE                                              A9990030
@@ -205,12 +207,20 @@
 008210 01  DP-SCHOOL-REC SYNC.                                          A9990205
 008250     02  DP-ID-NUMB-S    PICTURE X[14].                           A9990206
 008290     02  DP-REST-SCH     PICTURE X[95].                           A9990207
+008300 FD  RUNPARM                                                      A9990207A
+008310     BLOCK CONTAINS 80 CHARACTERS                                 A9990207B
+008320     LABEL RECORDS ARE OMITTED                                    A9990207C
+008330     DATA RECORD IS RUNPARM-REC.                                  A9990207D
+008340 01  RUNPARM-REC.                                                 A9990207E
+008350     02  RUNPARM-PREVIEW     PICTURE X.                           A9990207F
+008360     02  FILLER              PICTURE X[79].                       A9990207G
 008610 WORKING-STORAGE SECTION.                                         A9990208
 008611 77  MODULE-ID  PIC X[24]  VALUE :A999SANS 02/07/73 01****:.      A9990209
 008650 77  AOWW-CTR    PICTURE S9[7]   COMPUTATIONAL-3  VALUE ZEROS.    A9990210
 008690 77  SINGLES-COUNTER             PICTURE 9[4] VALUE ZEROS.        A9990211
 008730 77  DROP-CK             PICTURE 9       VALUE ZEROS.             A9990212
 008770 77  TIMES-THRU          PICTURE 9       VALUE ZEROS.             A9990213
+008775 77  PREVIEW-SW          PICTURE 9       VALUE ZEROS.             A9990213A
 008810 77  RECORDS-IN          PICTURE 9[8]    VALUE ZEROS.             A9990214
 008850 77  RECORDS-OUT         PICTURE 9[8]    VALUE ZEROS.             A9990215
 008890 77  RECORDS-DP          PICTURE 9[8]    VALUE ZEROS.             A9990216
@@ -225,9 +235,13 @@
 00PROCEDURE DIVISION.                                              A9990225
 009170 BEGIN-RUN.                                                       A9990226
 009210     OPEN INPUT MAG-MASTER-FILE,                                  A9990227
+009211         OPTIONAL RUNPARM,                                        A9990227A
 009250         OUTPUT PURGED-FILE  DP-FILE.                             A9990228
 009290     MOVE SPACES TO DP-TEACHER-REC DP-SCHOOL-REC  PRINTLINE       A9990229
 009330         P-TEACHER-REC P-SCHOOL-REC.                              A9990230
+009340     READ RUNPARM AT END NEXT SENTENCE.                           A9990230A
+009350     IF RUNPARM-PREVIEW EQUAL TO :Y: MOVE 1 TO PREVIEW-SW.        A9990230B
+009360     CLOSE RUNPARM.                                               A9990230C
 009370                                                                  A9990231
 009410                                                                  A9990232
 009450 PROCESS-DATA.                                                    A9990233
@@ -317,7 +331,7 @@
 013210     MOVE MAST-HOLD-CD TO P-MAST-HOLD-CD.                         A9990317
 013250     MOVE SPACES TO P-PROMO-KEY.                                  A9990318
 013290     MOVE FILLER-1 TO P-SOURCE-CODE.                              A9990319
-014130     WRITE P-TEACHER-REC.                                         A9990320
+014130     IF PREVIEW-SW EQUAL TO 0 WRITE P-TEACHER-REC.                A9990320
 014170     ADD 1 TO RECORDS-OUT.                                        A9990321
 014210     MOVE 0 TO DROP-CK.                                           A9990322
 014250     GO TO TCH-READ.                                              A9990323
@@ -330,7 +344,7 @@
 014530     MOVE 0 TO TIMES-THRU.                                        A9990330
 014570     IF DROP-CK EQUAL TO 3 GO TO DP-SCHOOL.                       A9990331
 014610     MOVE SCH-REC-HOLD TO P-SCHOOL-REC.                           A9990332
-014650     WRITE P-SCHOOL-REC.                                          A9990333
+014650     IF PREVIEW-SW EQUAL TO 0 WRITE P-SCHOOL-REC.                 A9990333
 014690     ADD 1 TO RECORDS-OUT.                                        A9990334
 014730     MOVE SPACES TO P-SCHOOL-REC.                                 A9990335
 014770     IF END-IT EQUAL TO 1 GO TO CL-FILES.                         A9990336
@@ -342,13 +356,15 @@
 015010         ADD 1 TO RECORDS-DP, GO TO SCH-RTE.                      A9990342
 015050     GO TO SCH-TEST.                                              A9990343
 015090 DP-SCHOOL.                                                       A9990344
-015130     WRITE DP-SCHOOL-REC FROM SCH-REC-HOLD.                       A9990345
+015130     IF PREVIEW-SW EQUAL TO 0 WRITE DP-SCHOOL-REC FROM            A9990345
+015140         SCH-REC-HOLD.                                             A9990345A
 015170     ADD 1 TO RECORDS-DP.                                         A9990346
 015210     MOVE SPACES TO DP-SCHOOL-REC.                                A9990347
 015250     IF END-IT EQUAL TO 1 GO TO CL-FILES.                         A9990348
 015290     IF ED-T EQUAL TO :  : GO TO SCH-RTE.                         A9990349
 015330 DP-TEACHER.                                                      A9990350
-015370     WRITE DP-TEACHER-REC FROM TEACHER-REC.                       A9990351
+015370     IF PREVIEW-SW EQUAL TO 0 WRITE DP-TEACHER-REC FROM           A9990351
+015380         TEACHER-REC.                                              A9990351A
 015410     ADD 1 TO RECORDS-DP.                                         A9990352
 015450     GO TO TCH-READ.                                              A9990353
 015930 CLOSE-FILES.                                                     A9990354
@@ -358,6 +374,9 @@
            CALL :PRTSPOOL: USING PRINTLINE.                             A9990358
            MOVE SPACES TO PRINTLINE.                                    A9990359
 016050 CL-FILES.                                                        A9990360
+016060     IF PREVIEW-SW EQUAL TO 1 MOVE :0: TO CC,                     A9990360A
+016061         MOVE :PREVIEW MODE - NO FILES WRITTEN: TO DATAREA,        A9990360B
+016062         PERFORM W-REC.                                            A9990360C
 016090     MOVE RECORDS-IN TO EDIT-ALL.                                 A9990361
 016130     MOVE :0: TO CC.                                              A9990362
 016131     MOVE :TOTAL RECORDS IN : TO DATAREA.                         A9990363
