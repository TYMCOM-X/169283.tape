@@ -32,6 +32,15 @@ FILE-CONTROL.
 *        ASSIGN TO DF-2-5000-X
          ASSIGN TO DSK
          ACCESS IS SEQUENTIAL.
+     SELECT DISPOSAL-REPORT
+         ASSIGN TO DSK
+         ACCESS IS SEQUENTIAL.
+     SELECT ADDITIONS-REPORT
+         ASSIGN TO DSK
+         ACCESS IS SEQUENTIAL.
+     SELECT RUNLOG
+         ASSIGN TO DSK
+         ACCESS IS SEQUENTIAL.
 DATA DIVISION.
 FILE SECTION.
 FD  FIXED-ASSET-MASTER-FILE
@@ -49,7 +58,7 @@ FD  FIXED-ASSET-MASTER-FILE
      05  METHOD-OF-DEPRECIATION  PICTURE X.
      05  YEARS-OF-LIFE           PICTURE 9(4) COMPUTATIONAL.
      05  DATE-ACQUIRED.
-         10  YEAR-ACQUIRED       PICTURE 99.
+         10  YEAR-ACQUIRED       PICTURE 9(4).
          10  MONTH-ACQUIRED      PICTURE 99.
          10  DAY-ACQUIRED        PICTURE 99.
      05  DATE-SOLD               PICTURE 9(6) COMPUTATIONAL.
@@ -69,6 +78,34 @@ FD  NEW-FIXED-ASSET-MASTER
          DATA RECORD IS NEW-ASSET-MASTER-RECORD.
 01  NEW-ASSET-MASTER-RECORD      PICTURE X(80).
 
+FD  DISPOSAL-REPORT
+         VALUE OF ID IS 'FIDISPDAT'
+         RECORD CONTAINS 80 CHARACTERS
+         LABEL RECORDS ARE STANDARD
+         DATA RECORD IS DISPOSAL-REPORT-RECORD.
+01  DISPOSAL-REPORT-RECORD         PICTURE X(80).
+
+FD  ADDITIONS-REPORT
+         VALUE OF ID IS 'FIADDSDAT'
+         RECORD CONTAINS 80 CHARACTERS
+         LABEL RECORDS ARE STANDARD
+         DATA RECORD IS ADDITIONS-REPORT-RECORD.
+01  ADDITIONS-REPORT-RECORD        PICTURE X(80).
+
+FD  RUNLOG
+         VALUE OF ID IS 'RUNLOG   '
+         RECORD CONTAINS 80 CHARACTERS
+         LABEL RECORDS ARE STANDARD
+         DATA RECORD IS RUNLOG-REC.
+01  RUNLOG-REC.
+     05  RL-PROGRAM      PICTURE X(9).
+     05  RL-DATE         PICTURE 9(6).
+     05  RL-START-TIME   PICTURE 9(8).
+     05  RL-END-TIME     PICTURE 9(8).
+     05  RL-RECS-READ    PICTURE 9(7).
+     05  RL-RECS-WRITTEN PICTURE 9(7).
+     05  RL-STATUS       PICTURE X(6).
+
 WORKING-STORAGE SECTION.
 77  MONTHS-OF-LIFE PIC 999 COMP.
 77  MONTHS-OF-LIFE-LEFT PIC 999 COMP.
@@ -81,23 +118,62 @@ WORKING-STORAGE SECTION.
 77  NO-MONTHS-DEPRECIATED PIC 9(4) COMP.
 77  NO-OF-MONTHS PIC 9(4) COMP.
 77  TEMP-CURRENT-DEPRECIATION PIC 9(9)V999 COMP.
-77   WORK-YEAR-ACQUIRED PICTURE 99 COMP.
+77   WORK-YEAR-ACQUIRED PICTURE 9(4) COMP.
 77   WORK-MONTH-ACQUIRED PICTURE 99 COMP.
+77  NFIXAS-CHECKSUM PICTURE 9(11) COMP VALUE ZERO.
+77  NEW-ADDITION-SW PICTURE X VALUE "N".
+    88  NEW-ADDITION-FOUND VALUE "Y".
 01   EFFECTIVE-DATE.
      05  EFFECTIVE-MONTH PICTURE 99.
      05  FILLER PICTURE X.
      05  EFFECTIVE-DAY PICTURE 99.
      05  FILLER PICTURE X.
-     05  EFFECTIVE-YEAR PICTURE 99.
+     05  EFFECTIVE-YEAR PICTURE 9(4).
 
 01   WORK-DATE.
-     05  WORK-YEAR PIC 99 COMP.
+     05  WORK-YEAR PIC 9(4) COMP.
      05  WORK-MONTH PIC 99 COMP.
      05  WORK-DAY PIC 99 COMP.
 01  PREVIOUS-WORK-DATE.
      05  PREVIOUS-WORK-MONTH PICTURE 99.
      05  PREVIOUS-WORK-DAY PICTURE 99.
-     05  PREVIOUS-WORK-YEAR PICTURE 99.
+     05  PREVIOUS-WORK-YEAR PICTURE 9(4).
+77  BOOK-VALUE PIC 9(9) COMP.
+77  GAIN-OR-LOSS PIC S9(9) COMP.
+77   RL-SAVE-DATE       PICTURE 9(6) COMP.
+77   RL-SAVE-START-TIME PICTURE 9(8) COMP.
+77   RL-RECS-READ-CT    PICTURE 9(7) COMP.
+77   RL-RECS-WRITTEN-CT PICTURE 9(7) COMP.
+01  DISPOSAL-HEADING-1 PICTURE X(44) VALUE
+    '          DISPOSED-ASSET GAIN/LOSS REPORT'.
+01  DISPOSAL-HEADING-2 PICTURE X(80) VALUE
+    'ITEM                                  BOOK VAL   SOLD FOR    GAIN/LOSS'.
+01  DISPOSAL-LINE.
+     05  DL-ITEM-NO              PICTURE ZZZ9.
+     05  FILLER                  PICTURE X(2) VALUE SPACES.
+     05  DL-DESCRIPTION          PICTURE X(30).
+     05  FILLER                  PICTURE X(2) VALUE SPACES.
+     05  DL-BOOK-VALUE           PICTURE ZZZZZZZ9.
+     05  FILLER                  PICTURE X(2) VALUE SPACES.
+     05  DL-AMOUNT-SOLD-FOR      PICTURE ZZZZZZZ9.
+     05  FILLER                  PICTURE X(2) VALUE SPACES.
+     05  DL-GAIN-OR-LOSS         PICTURE -ZZZZZZ9.
+     05  FILLER                  PICTURE X(8) VALUE SPACES.
+01  ADDITIONS-HEADING-1 PICTURE X(44) VALUE
+    '          NEW FIXED ASSET ADDITIONS REPORT'.
+01  ADDITIONS-HEADING-2 PICTURE X(80) VALUE
+    'ITEM                          YEAR ACQ  PURCHASE COST  RESERVE TO-DATE'.
+01  ADDITIONS-LINE.
+     05  AL-ITEM-NO              PICTURE ZZZ9.
+     05  FILLER                  PICTURE X(2) VALUE SPACES.
+     05  AL-DESCRIPTION          PICTURE X(30).
+     05  FILLER                  PICTURE X(2) VALUE SPACES.
+     05  AL-YEAR-ACQUIRED        PICTURE 9(4).
+     05  FILLER                  PICTURE X(2) VALUE SPACES.
+     05  AL-PURCHASE-COST        PICTURE ZZZZZZZ9.
+     05  FILLER                  PICTURE X(2) VALUE SPACES.
+     05  AL-RESERVE-TO-DATE      PICTURE ZZZZZZZ9.
+     05  FILLER                  PICTURE X(10) VALUE SPACES.
 01  FIXED-ASSET-MASTER-HEADER.
      05  F-A-PARAMETERS OCCURS 12 TIMES
          INDEXED BY F-A-P-INDEX.
@@ -105,24 +181,40 @@ WORKING-STORAGE SECTION.
          10  F-A-EFFECTIVE-DATE.
              15  F-A-EFFECTIVE-MONTH PIC 99.
              15  F-A-EFFECTIVE-DAY PIC 99.
-             15  F-A-EFFECTIVE-YEAR PIC 99.
+             15  F-A-EFFECTIVE-YEAR PIC 9(4).
      05  FILLER PICTURE X(176).
+01  NFIXAS-TRAILER-LINE.
+     05  FILLER                  PICTURE X(30) VALUE SPACES.
+     05  FILLER                  PICTURE X(7) VALUE "TRAILER".
+     05  TRL-COUNT               PICTURE 9(7).
+     05  FILLER                  PICTURE X(3) VALUE SPACES.
+     05  TRL-CHECKSUM            PICTURE 9(11).
+     05  FILLER                  PICTURE X(22) VALUE SPACES.
 
 PROCEDURE DIVISION.
 OPEN-FILES.
      OPEN INPUT FIXED-ASSET-MASTER-FILE
-         OUTPUT NEW-FIXED-ASSET-MASTER.
+         OUTPUT NEW-FIXED-ASSET-MASTER
+         OUTPUT DISPOSAL-REPORT
+         OUTPUT ADDITIONS-REPORT.
+     OPEN EXTEND RUNLOG.
+     ACCEPT RL-SAVE-DATE FROM DATE.
+     ACCEPT RL-SAVE-START-TIME FROM TIME.
+     WRITE DISPOSAL-REPORT-RECORD FROM DISPOSAL-HEADING-1.
+     WRITE DISPOSAL-REPORT-RECORD FROM DISPOSAL-HEADING-2.
+     WRITE ADDITIONS-REPORT-RECORD FROM ADDITIONS-HEADING-1.
+     WRITE ADDITIONS-REPORT-RECORD FROM ADDITIONS-HEADING-2.
 GET-RUN-DATE.
      DISPLAY "ENTER TODAY" QUOTE "S DATE AS MM-DD-YY"
          UPON TYPEWRITER.
      ACCEPT RUN-DATE FROM KEYBOARD.
 GET-EFFECTIVE-DATE.
-     DISPLAY "ENTER EFFECTIVE DATE AS MM-DD-YY"
+     DISPLAY "ENTER EFFECTIVE DATE AS MM-DD-YYYY"
          UPON TYPEWRITER.
      ACCEPT EFFECTIVE-DATE FROM KEYBOARD.
      IF EFFECTIVE-YEAR NOT NUMERIC
          OR EFFECTIVE-YEAR NOT POSITIVE
-         OR EFFECTIVE-YEAR LESS THAN 60
+         OR EFFECTIVE-YEAR LESS THAN 1960
          GO TO BAD-DATE.
      IF EFFECTIVE-MONTH NOT NUMERIC
          OR EFFECTIVE-MONTH NOT POSITIVE
@@ -141,6 +233,7 @@ READ-PARM-INFO.
                 AT END DISPLAY "OLD MASTER EMPTY"
                         UPON TYPEWRITER
                 GO TO E-O-J.
+     ADD 1 TO RL-RECS-READ-CT.
      MOVE F-A-EFFECTIVE-DATE (1) TO PREVIOUS-WORK-DATE.
      PERFORM MOVE-PARM-FIELDS THRU MOVE-P-F-X VARYING F-A-P-INDEX
          FROM 12 BY -1 UNTIL F-A-P-INDEX LESS THAN 2.
@@ -151,10 +244,14 @@ READ-PARM-INFO.
          INVALID KEY DISPLAY "BAD WRITE TO NEW MASTER"
          UPON TYPEWRITER
          GO TO E-O-J.
+     ADD 1 TO RL-RECS-WRITTEN-CT.
 READ-A-RECORD.
      READ FIXED-ASSET-MASTER-FILE
          AT END GO TO E-O-J.
+     ADD 1 TO RL-RECS-READ-CT.
+     MOVE "N" TO NEW-ADDITION-SW.
      IF DATE-SOLD NOT = ZERO
+         PERFORM REPORT-DISPOSAL THRU REPORT-DISPOSAL-X
          GO TO WRITE-BACK-RECORD.
      IF YEAR-ACQUIRED IS GREATER THAN WORK-YEAR
          GO TO WRITE-BACK-RECORD.
@@ -162,6 +259,7 @@ READ-A-RECORD.
      MOVE MONTH-ACQUIRED TO WORK-MONTH-ACQUIRED.
      COMPUTE MONTHS-OF-LIFE = YEARS-OF-LIFE * 12.
      IF DEPRECIATION-RESERVE = ZERO
+         MOVE "Y" TO NEW-ADDITION-SW
          MOVE YEAR-ACQUIRED TO WORK-YEAR-ACQUIRED
          MOVE MONTH-ACQUIRED TO WORK-MONTH-ACQUIRED
          COMPUTE MONTHS-OF-LIFE-LEFT = MONTHS-OF-LIFE
@@ -236,18 +334,56 @@ ADD-DEPR-TO-RESERVE.
      ADD CURRENT-DEPRECIATION TO DEPRECIATION-RESERVE.
 
 WRITE-BACK-RECORD.
+     IF NEW-ADDITION-FOUND
+         PERFORM REPORT-ADDITION THRU REPORT-ADDITION-X.
      WRITE NEW-ASSET-MASTER-RECORD FROM ASSET-MASTER-FILE-RECORD
          INVALID KEY DISPLAY "NEW MASTER OVERFLOW"
          UPON TYPEWRITER.
+     ADD 1 TO RL-RECS-WRITTEN-CT.
+     ADD PURCHASE-COST TO NFIXAS-CHECKSUM.
      GO TO READ-A-RECORD.
 
 E-O-J.
+     MOVE "FIDEP    " TO RL-PROGRAM.
+     MOVE RL-SAVE-DATE TO RL-DATE.
+     MOVE RL-SAVE-START-TIME TO RL-START-TIME.
+     ACCEPT RL-END-TIME FROM TIME.
+     MOVE RL-RECS-READ-CT TO RL-RECS-READ.
+     MOVE RL-RECS-WRITTEN-CT TO RL-RECS-WRITTEN.
+     MOVE "NORMAL" TO RL-STATUS.
+     MOVE RL-RECS-WRITTEN-CT TO TRL-COUNT.
+     MOVE NFIXAS-CHECKSUM TO TRL-CHECKSUM.
+     WRITE NEW-ASSET-MASTER-RECORD FROM NFIXAS-TRAILER-LINE.
+     WRITE RUNLOG-REC.
      CLOSE FIXED-ASSET-MASTER-FILE
-         NEW-FIXED-ASSET-MASTER.
+         NEW-FIXED-ASSET-MASTER
+         DISPOSAL-REPORT
+         ADDITIONS-REPORT
+         RUNLOG.
      DISPLAY "EOJ--FIDEP" UPON TYPEWRITER.
      STOP RUN.
 
 PERFORMED-ROUTINES SECTION.
+REPORT-DISPOSAL.
+     COMPUTE BOOK-VALUE = PURCHASE-COST - DEPRECIATION-RESERVE.
+     COMPUTE GAIN-OR-LOSS = AMOUNT-SOLD-FOR - BOOK-VALUE.
+     MOVE ASSET-ITEM-NO TO DL-ITEM-NO.
+     MOVE DESCRIPTION TO DL-DESCRIPTION.
+     MOVE BOOK-VALUE TO DL-BOOK-VALUE.
+     MOVE AMOUNT-SOLD-FOR TO DL-AMOUNT-SOLD-FOR.
+     MOVE GAIN-OR-LOSS TO DL-GAIN-OR-LOSS.
+     WRITE DISPOSAL-REPORT-RECORD FROM DISPOSAL-LINE.
+REPORT-DISPOSAL-X.    EXIT.
+
+REPORT-ADDITION.
+     MOVE ASSET-ITEM-NO TO AL-ITEM-NO.
+     MOVE DESCRIPTION TO AL-DESCRIPTION.
+     MOVE YEAR-ACQUIRED TO AL-YEAR-ACQUIRED.
+     MOVE PURCHASE-COST TO AL-PURCHASE-COST.
+     MOVE DEPRECIATION-RESERVE TO AL-RESERVE-TO-DATE.
+     WRITE ADDITIONS-REPORT-RECORD FROM ADDITIONS-LINE.
+REPORT-ADDITION-X.    EXIT.
+
 ACCUMULATE-ST-LINE-DEPR.
      ADD MONTHLY-DEPRECIATION TO TEMP-CURRENT-DEPRECIATION.
      SUBTRACT 1 FROM MONTHS-OF-LIFE-LEFT.
