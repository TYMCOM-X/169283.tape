@@ -5,51 +5,103 @@
 000005 DATE-WRITTEN. 5-1-73.                                            CREAT3.C
 000006 SECURITY. NONE.                                                  CREAT3.C
 000007 REMARKS. PROGRAM CREATES A DATA SET FROM THE TERMINAL.           CREAT3.C
-000008 ENVIRONMENT DIVISION.                                            CREAT3.C
-000009 CONFIGURATION SECTION.                                           CREAT3.C
-000010 SOURCE-COMPUTER. PDP-10.                                         CREAT3.C
-000011 OBJECT-COMPUTER. PDP-10.                                         CREAT3.C
-000012 INPUT-OUTPUT SECTION.                                            CREAT3.C
-000013 FILE-CONTROL.                                                    CREAT3.C
-000014        SELECT CARD-IMAGES ASSIGN TO DSK                          CREAT3.C
-000015        RECORDING MODE IS ASCII.                                  CREAT3.C
-000016 DATA DIVISION.                                                   CREAT3.C
-000017 FILE SECTION.                                                    CREAT3.C
-000018 FD CARD-IMAGES                                                   CREAT3.C
-000019        BLOCK CONTAINS 1 RECORDS                                  CREAT3.C
-000020        RECORD CONTAINS 72 CHARACTERS                             CREAT3.C
-000021        LABEL RECORDS ARE STANDARD                                CREAT3.C
-000022        VALUE OF IDENTIFICATION IS "CARDINDAT"                    CREAT3.C
-000023        DATA RECORDS ARE OUTPUT-RECORD.                           CREAT3.C
-000024 01      OUTPUT-RECORD PIC X(72).                                 CREAT3.C
-000025 WORKING-STORAGE SECTION.                                         CREAT3.C
-000026 01      REC-COUNT PICTURE 9999 VALUE ZERO.                       CREAT3.C
-000027 01      CUR-REC PICTURE 999  VALUE ZERO.                         CREAT3.C
-000028 01      WORK-AREA.                                               CREAT3.C
-000029        02 CUST-NAME PICTURE X(17).                               CREAT3.C
-000030        02 CITY PICTURE X(11).                                    CREAT3.C
-000031        02 STATE PICTURE XX.                                      CREAT3.C
-000032        02 TOTAL-SALES PICTURE 9(4)V99.                           CREAT3.C
-000033 PROCEDURE DIVISION.                                              CREAT3.C
-000034 USER-FIRST-PARAGRAPH.                                            CREAT3.C
-000035        OPEN OUTPUT CARD-IMAGES.                                  CREAT3.C
-000036 READ-TELETYPE.                                                   CREAT3.C
-000037        DISPLAY " ".                                              CREAT3.C
-000038        DISPLAY CUR-REC,":".                                      CREAT3.C
-000039        DISPLAY "CUSTOMER NAME: " WITH NO ADVANCING.              CREAT3.C
-000040        ACCEPT CUST-NAME IN WORK-AREA.                            CREAT3.C
-000041        IF CUST-NAME  = "Q" OR "QUIT" GO TO DONE.                 CREAT3.C
-000042        DISPLAY "CITY: " WITH NO ADVANCING.                       CREAT3.C
-000043        ACCEPT CITY IN WORK-AREA.                                 CREAT3.C
-000044        DISPLAY "STATE: " WITH NO ADVANCING.                      CREAT3.C
-000045        ACCEPT STATE IN WORK-AREA.                                CREAT3.C
-000046        DISPLAY "TOTAL SALES: " WITH NO ADVANCING.                CREAT3.C
-000047        ACCEPT TOTAL-SALES IN WORK-AREA.                          CREAT3.C
-000048        WRITE OUTPUT-RECORD FROM WORK-AREA.                       CREAT3.C
-000049        ADD 1 TO REC-COUNT CUR-REC.                               CREAT3.C
-000050        GO TO READ-TELETYPE.                                      CREAT3.C
-000051 DONE.                                                            CREAT3.C
+000008     VALIDATES STATE CODE AGAINST A TABLE AND WARNS ON            CREAT3.C
+000009     DUPLICATE CUSTOMER NAMES.  RSF 6-3-74.                       CREAT3.C
+000010 ENVIRONMENT DIVISION.                                            CREAT3.C
+000011 CONFIGURATION SECTION.                                           CREAT3.C
+000012 SOURCE-COMPUTER. PDP-10.                                         CREAT3.C
+000013 OBJECT-COMPUTER. PDP-10.                                         CREAT3.C
+000014 INPUT-OUTPUT SECTION.                                            CREAT3.C
+000015 FILE-CONTROL.                                                    CREAT3.C
+000016        SELECT CARD-IMAGES ASSIGN TO DSK                          CREAT3.C
+000017        RECORDING MODE IS ASCII.                                  CREAT3.C
+000018 DATA DIVISION.                                                   CREAT3.C
+000019 FILE SECTION.                                                    CREAT3.C
+000020 FD CARD-IMAGES                                                   CREAT3.C
+000021        BLOCK CONTAINS 1 RECORDS                                  CREAT3.C
+000022        RECORD CONTAINS 72 CHARACTERS                             CREAT3.C
+000023        LABEL RECORDS ARE STANDARD                                CREAT3.C
+000024        VALUE OF IDENTIFICATION IS "CARDINDAT"                    CREAT3.C
+000025        DATA RECORDS ARE OUTPUT-RECORD.                           CREAT3.C
+000026 01     OUTPUT-RECORD PIC X(72).                                  CREAT3.C
+000027 WORKING-STORAGE SECTION.                                         CREAT3.C
+000028 01     REC-COUNT PICTURE 9999 VALUE ZERO.                        CREAT3.C
+000029 01     CUR-REC PICTURE 999  VALUE ZERO.                          CREAT3.C
+000030 01     WORK-AREA.                                                CREAT3.C
+000031        02 CUST-NAME PICTURE X(17).                               CREAT3.C
+000032        02 CITY PICTURE X(11).                                    CREAT3.C
+000033        02 STATE PICTURE XX.                                      CREAT3.C
+000034        02 TOTAL-SALES PICTURE 9(4)V99.                           CREAT3.C
+000035 77     STATE-SUB PICTURE 99 VALUE ZERO.                          CREAT3.C
+000036 77     NAME-SUB PICTURE 999 VALUE ZERO.                          CREAT3.C
+000037 77     STATE-FLAG PICTURE X VALUE "N".                           CREAT3.C
+000038        88 STATE-VALID VALUE "Y".                                 CREAT3.C
+000039 77     DUP-FLAG PICTURE X VALUE "N".                             CREAT3.C
+000040        88 NAME-DUPLICATE VALUE "Y".                              CREAT3.C
+000041 01     VALID-STATE-LIST PICTURE X(102) VALUE                     CREAT3.C
+000042       "ALAKAZARCACOCTDEFLGAHIIDILINIAKSKYLAMEMDMAMIMNMSMOMT      CREAT3.C
+000043-      "NENVNHNJNMNYNCNDOHOKORPARISCSDTNTXUTVTVAWAWVWIWYDC".      CREAT3.C
+000044 01     VALID-STATE-TABLE REDEFINES VALID-STATE-LIST.             CREAT3.C
+000045        02 VALID-STATE OCCURS 51 TIMES PICTURE XX.                CREAT3.C
+000046 01     NAME-HISTORY.                                             CREAT3.C
+000047        02 NAME-ENTRY OCCURS 200 TIMES PICTURE X(17).             CREAT3.C
+000048 PROCEDURE DIVISION.                                              CREAT3.C
+000049 USER-FIRST-PARAGRAPH.                                            CREAT3.C
+000050        OPEN OUTPUT CARD-IMAGES.                                  CREAT3.C
+000051 READ-TELETYPE.                                                   CREAT3.C
 000052        DISPLAY " ".                                              CREAT3.C
-000053        DISPLAY REC-COUNT, " RECORDS CREATED. GOOD LUCK!".        CREAT3.C
-000054        CLOSE CARD-IMAGES.                                        CREAT3.C
-000055        STOP RUN.                                                 CREAT3.C
+000053        DISPLAY CUR-REC,":".                                      CREAT3.C
+000054        DISPLAY "CUSTOMER NAME: " WITH NO ADVANCING.              CREAT3.C
+000055        ACCEPT CUST-NAME IN WORK-AREA.                            CREAT3.C
+000056        IF CUST-NAME  = "Q" OR "QUIT" GO TO DONE.                 CREAT3.C
+000057        PERFORM CHECK-DUPLICATE-NAME THRU                         CREAT3.C
+000058           CHECK-DUPLICATE-NAME-EXIT.                             CREAT3.C
+000059        DISPLAY "CITY: " WITH NO ADVANCING.                       CREAT3.C
+000060        ACCEPT CITY IN WORK-AREA.                                 CREAT3.C
+000061        DISPLAY "STATE: " WITH NO ADVANCING.                      CREAT3.C
+000062        ACCEPT STATE IN WORK-AREA.                                CREAT3.C
+000063        PERFORM CHECK-STATE-CODE THRU CHECK-STATE-CODE-EXIT.      CREAT3.C
+000064        DISPLAY "TOTAL SALES: " WITH NO ADVANCING.                CREAT3.C
+000065        ACCEPT TOTAL-SALES IN WORK-AREA.                          CREAT3.C
+000066        WRITE OUTPUT-RECORD FROM WORK-AREA.                       CREAT3.C
+000067        IF NAME-SUB NOT GREATER THAN 199                          CREAT3.C
+000068           ADD 1 TO NAME-SUB.                                     CREAT3.C
+000069           MOVE CUST-NAME IN WORK-AREA TO NAME-ENTRY (NAME-SUB).  CREAT3.C
+000070        ADD 1 TO REC-COUNT CUR-REC.                               CREAT3.C
+000071        GO TO READ-TELETYPE.                                      CREAT3.C
+000072 CHECK-STATE-CODE.                                                CREAT3.C
+000073        MOVE "N" TO STATE-FLAG.                                   CREAT3.C
+000074        MOVE ZERO TO STATE-SUB.                                   CREAT3.C
+000075 CHECK-STATE-CODE-LOOP.                                           CREAT3.C
+000076        ADD 1 TO STATE-SUB.                                       CREAT3.C
+000077        IF STATE-SUB GREATER THAN 51 GO TO CHECK-STATE-CODE-TEST. CREAT3.C
+000078        IF STATE IN WORK-AREA NOT EQUAL VALID-STATE (STATE-SUB)   CREAT3.C
+000079           GO TO CHECK-STATE-CODE-LOOP.                           CREAT3.C
+000080        MOVE "Y" TO STATE-FLAG.                                   CREAT3.C
+000081 CHECK-STATE-CODE-TEST.                                           CREAT3.C
+000082        IF STATE-VALID GO TO CHECK-STATE-CODE-EXIT.               CREAT3.C
+000083        DISPLAY "*** WARNING - ", STATE IN WORK-AREA,             CREAT3.C
+000084           " IS NOT A VALID STATE CODE ***".                      CREAT3.C
+000085 CHECK-STATE-CODE-EXIT.                                           CREAT3.C
+000086        EXIT.                                                     CREAT3.C
+000087 CHECK-DUPLICATE-NAME.                                            CREAT3.C
+000088        MOVE "N" TO DUP-FLAG.                                     CREAT3.C
+000089        MOVE ZERO TO STATE-SUB.                                   CREAT3.C
+000090 CHECK-DUPLICATE-NAME-LOOP.                                       CREAT3.C
+000091        ADD 1 TO STATE-SUB.                                       CREAT3.C
+000092        IF STATE-SUB GREATER THAN NAME-SUB                        CREAT3.C
+000093           GO TO CHECK-DUPLICATE-NAME-TEST.                       CREAT3.C
+000094        IF CUST-NAME IN WORK-AREA NOT EQUAL NAME-ENTRY (STATE-SUB)CREAT3.C
+000095           GO TO CHECK-DUPLICATE-NAME-LOOP.                       CREAT3.C
+000096        MOVE "Y" TO DUP-FLAG.                                     CREAT3.C
+000097 CHECK-DUPLICATE-NAME-TEST.                                       CREAT3.C
+000098        IF NOT NAME-DUPLICATE GO TO CHECK-DUPLICATE-NAME-EXIT.    CREAT3.C
+000099        DISPLAY "*** WARNING - ", CUST-NAME IN WORK-AREA,         CREAT3.C
+000100           " IS A DUPLICATE CUSTOMER NAME ***".                   CREAT3.C
+000101 CHECK-DUPLICATE-NAME-EXIT.                                       CREAT3.C
+000102        EXIT.                                                     CREAT3.C
+000103 DONE.                                                            CREAT3.C
+000104        DISPLAY " ".                                              CREAT3.C
+000105        DISPLAY REC-COUNT, " RECORDS CREATED. GOOD LUCK!".        CREAT3.C
+000106        CLOSE CARD-IMAGES.                                        CREAT3.C
+000107        STOP RUN.                                                 CREAT3.C
