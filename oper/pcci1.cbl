@@ -24,6 +24,7 @@
            SELECT DSMMASTER ASSIGN TO NCR633-119.
            SELECT SAMASTER  ASSIGN TO NCR633-119.
            SELECT DISCTEMP ASSIGN TO NCR655-201.
+           SELECT SNAPSHOT ASSIGN TO NCR633-119.
        DATA DIVISION.
        FILE SECTION.
        FD  DISCTEMP
@@ -139,6 +140,14 @@
        01  PRINT-REC.
            03  P-TRANS-AREA        PIC X(80).
            03  ERROR-AREA          PIC X(52).
+       FD  SNAPSHOT
+           LABEL RECORD IS STANDARD.
+       01  SNAP-REC.
+           03  SNAP-DATE           PIC S999.
+           03  SNAP-DAYS-IN-MONTH  PIC S99.
+           03  SNAP-IN-TOTAL       PIC S9(9)V99 COMP-3.
+           03  SNAP-OUT-TOTAL      PIC S9(9)V99 COMP-3.
+           03  FILLER              PIC X(30).
        WORKING-STORAGE SECTION.
        01  E-COMP.
            03  E-STORE             PIC 99.
@@ -157,10 +166,12 @@
        01  DAY-MO              PIC 99.
        01 F-STORE              PIC 99       VALUE ZERO.
        01  IN-COUNT            PIC 99.
+       01  TRANS-IN-TOTAL      PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01  TRANS-OUT-TOTAL     PIC S9(9)V99 COMP-3 VALUE ZERO.
        PROCEDURE DIVISION.
        OPEN-SECTION.
            OPEN INPUT PLANFILE, MASTERIN, DSMMASTER.
-           OPEN OUTPUT SAMASTER, DISCTEMP, PRINTFILE.
+           OPEN OUTPUT SAMASTER, DISCTEMP, PRINTFILE, SNAPSHOT.
            READ PLANFILE AT END GO TO EOF-CARDS.
            IF AST NOT EQUAL :**: DISPLAY :NO DATE CARD - RESTART RUN:
                STOP RUN.
@@ -176,6 +187,7 @@
                GO TO READ-TRANS.
            IF TRAN-CD-N EQ 99
                GO TO READ-TRANS.
+           ADD TRANS-AMT-N TO TRANS-IN-TOTAL.
            READ PLANFILE AT END GO TO FIRST-EOF.
            GO TO CHECK-UP.
        READ-DSM.
@@ -295,10 +307,12 @@
            SET ROX TO MO-RUN
            ADD TRANS-C-N TO XO-TRANS (ROX)
            ADD TRANS-AMT-N TO XO-AMOUNT (ROX)
+           ADD TRANS-AMT-N TO TRANS-OUT-TOTAL
            GO TO READ-TRANS-2.
            IF TRAN-CD-N EQ 01
            ADD TRANS-C-N   TO TY-ID (TX)
-           ADD TRANS-AMT-N TO TY-AMT (TX).
+           ADD TRANS-AMT-N TO TY-AMT (TX)
+           ADD TRANS-AMT-N TO TRANS-OUT-TOTAL.
        READ-TRANS-2.
            READ MASTERIN AT END GO TO END-PUT.
            IF TRAN-CD-N EQ 99
@@ -308,6 +322,7 @@
            MOVE STORE-N TO E-STORE.
            MOVE DEPT-N TO E-DEPT.
            MOVE MER-GRP-N TO E-MERCH-GRP.
+           ADD TRANS-AMT-N TO TRANS-IN-TOTAL.
            GO TO PUT-TRANS-1.
        PUT-REC.
            WRITE OUT-REC FROM TRANS-REC.
@@ -383,10 +398,12 @@
            SET RETX TO MO-RUN
            ADD TRANS-C-N TO XR-TRANS (RETX)
             ADD TRANS-AMT-N TO XR-AMOUNT (RETX)
+           ADD TRANS-AMT-N TO TRANS-OUT-TOTAL
            GO TO READ-T.
            IF TRAN-CD-N EQ 01
            ADD TRANS-AMT-N TO XT-AMOUNT (INX)
-           ADD TRANS-C-N TO XT-TOT (INX).
+           ADD TRANS-C-N TO XT-TOT (INX)
+           ADD TRANS-AMT-N TO TRANS-OUT-TOTAL.
        READ-T.
            READ MASTERIN AT END GO TO PUT-TRAN-END.
             IF TRAN-CD-N EQ 99
@@ -396,6 +413,7 @@
            MOVE MER-GRP-N TO E-MERCH-GRP.
            MOVE DEPT-N TO E-DEPT.
            MOVE STORE-N TO E-STORE.
+           ADD TRANS-AMT-N TO TRANS-IN-TOTAL.
            GO TO PUT-TRANSACTION1.
        PUT-EREC.
            MOVE EC-STORE TO X-STORE.
@@ -420,8 +438,10 @@
                GO TO CHECK-COMP.
        END-TRANS.
            IF Z-COMP EQ 9999999
+               PERFORM WRITE-SNAPSHOT THRU WRITE-SNAPSHOT-EXIT
                CLOSE PLANFILE, MASTERIN, DSMMASTER,
-                     SAMASTER, DISCTEMP, PRINTFILE
+                     SAMASTER, DISCTEMP, PRINTFILE, SNAPSHOT
+               PERFORM BALANCE-CHECK THRU BALANCE-CHECK-EXIT
            STOP RUN.
            MOVE 9999999 TO Y-COMP.
        READ-END-MAST.
@@ -431,8 +451,10 @@
            GO TO READ-END-MAST.
        END-MAST.
            IF Y-COMP EQ 9999999
+               PERFORM WRITE-SNAPSHOT THRU WRITE-SNAPSHOT-EXIT
                CLOSE PLANFILE, MASTERIN, DSMMASTER
-                     SAMASTER, DISCTEMP, PRINTFILE
+                     SAMASTER, DISCTEMP, PRINTFILE, SNAPSHOT
+               PERFORM BALANCE-CHECK THRU BALANCE-CHECK-EXIT
            STOP RUN.
            MOVE 9999999 TO Z-COMP.
        READ-END-TRANS.
@@ -441,6 +463,7 @@
                GO TO READ-END-TRANS.
            MOVE E-COMP TO E-COMP-STORE.
            MOVE LOW-VALUES TO OUT-REC.
+           ADD TRANS-AMT-N TO TRANS-IN-TOTAL.
            PERFORM PUT-TRANSACTION THRU PUT-TRANSACTION-EXIT.
            GO TO READ-END-TRANS.
        PUT-TRAN-END.
@@ -452,4 +475,16 @@
        END-PUT.
            WRITE OUT-REC FROM TRANS-REC.
            GO TO END-TRANS.
+       BALANCE-CHECK.
+           IF TRANS-IN-TOTAL NOT EQUAL TRANS-OUT-TOTAL
+               DISPLAY :TRANSACTION FILE OUT OF BALANCE - RESTART RUN:
+               STOP RUN.
+       BALANCE-CHECK-EXIT. EXIT.
+       WRITE-SNAPSHOT.
+           MOVE STORED-DATE TO SNAP-DATE.
+           MOVE STORED-DA-MO TO SNAP-DAYS-IN-MONTH.
+           MOVE TRANS-IN-TOTAL TO SNAP-IN-TOTAL.
+           MOVE TRANS-OUT-TOTAL TO SNAP-OUT-TOTAL.
+           WRITE SNAP-REC.
+       WRITE-SNAPSHOT-EXIT. EXIT.
  
\ No newline at end of file
