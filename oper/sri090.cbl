@@ -24,6 +24,8 @@ FILE-CONTROL.
              SYMBOLIC KEY IS VOL-SYM-KEY.
      SELECT PRINT-FILE ASSIGN DSK,
       RECORDING MODE IS ASCII.
+     SELECT EXCPT-FILE ASSIGN DSK,
+      RECORDING MODE IS ASCII.
      SELECT ISFILE ASSIGN DSK,
       RECORDING MODE IS ASCII
              RESERVE NO ALTERNATE AREA
@@ -38,6 +40,8 @@ FILE-CONTROL.
          SYMBOLIC KEY IS ST-SYM-KEY.
      SELECT OPTIONAL  JURIS-FILE ASSIGN DSK,
       RECORDING MODE IS ASCII.
+     SELECT OPTIONAL  RUNPARM ASSIGN DSK,
+      RECORDING MODE IS ASCII.
 DATA  DIVISION.
 FILE  SECTION.
 FD   PRINT-FILE
@@ -356,6 +360,16 @@ FD   REPORT-FILE
            07 FILLER         PICTURE XX.
         05 T20-SEG-NO REDEFINES DTANCE   PICTURE X(5).
         05 FILLER            PICTURE X(6).
+FD   EXCPT-FILE
+         VALUE OF IDENTIFICATION IS "EXCPT2DAT"
+     LABEL RECORDS ARE STANDARD
+     RECORD CONTAINS 75 CHARACTERS
+     DATA RECORD IS EXCPT-REC.
+01   EXCPT-REC.
+     03 EXC-REQUESTER        PICTURE X(15).
+     03 EXC-IS-CODE          PICTURE X(10).
+     03 EXC-MESSAGE          PICTURE X(30).
+     03 FILLER               PICTURE X(20).
 FD   ISFILE
          VALUE OF IDENTIFICATION IS "INTSRTIDX"
      LABEL RECORDS ARE STANDARD
@@ -539,6 +553,13 @@ FD   JURIS-FILE
      03 J-CODE                   PICTURE X(01).
      03 J-NAME                   PICTURE X(20).
      03 FILLER                   PICTURE X(59).
+FD   RUNPARM
+         VALUE OF IDENTIFICATION IS "T3090PRM "
+     LABEL RECORDS ARE STANDARD
+     DATA RECORD IS RUNPARM-REC.
+01   RUNPARM-REC.
+     03 RP-COMPARE-SW            PICTURE X.
+     03 FILLER                   PICTURE X(79).
 WORKING-STORAGE  SECTION.
 77   ANT         COMPUTATIONAL   PICTURE S99     VALUE ZERO.
 77   TX-1            PICTURE 9 VALUE 1.
@@ -585,7 +606,9 @@ WORKING-STORAGE  SECTION.
 77   H               PICTURE     99.
 77   VOL-LATEST-HOLD PICTURE     S999.
 77   VOL-OLDEST-HOLD PICTURE     S999.
+77   SAVE-VOL-SYM-INDEX-N PICTURE  999.
 77   REV-SWITCH      PICTURE     9     VALUE ZERO.
+77   COMPARE-SW      PICTURE     9     VALUE ZERO.
 
 77   L-CTR                   PICTURE 9.
 77   T20-SEG-HOLD            PICTURE X(5).
@@ -600,6 +623,7 @@ WORKING-STORAGE  SECTION.
 77   ITEM-7-HO               PICTURE S9999.
 77   ITEM-7-HOO              PICTURE S9999V9.
 77   SW-0-INDEX          PICTURE 9.
+77   EXC-CTR             PICTURE 9(5) VALUE ZERO.
 01   T10-REQ-HOLD.
      03 FILLER               PICTURE X(02).
      03 T10-REQ-HOLD-3       PICTURE X(01).
@@ -997,7 +1021,12 @@ FIRST-PAR.
                  ISFILE
                  STRAT-FILE
                  JURIS-FILE
-          OUTPUT PRINT-FILE.
+                 RUNPARM
+          OUTPUT PRINT-FILE
+                 EXCPT-FILE.
+     READ RUNPARM AT END NEXT SENTENCE.
+     IF RP-COMPARE-SW = 'Y' MOVE 1 TO COMPARE-SW.
+     CLOSE RUNPARM.
      PERFORM LOAD-NAME-TABLE THRU LNT-EXIT.
 START-PROCESSING.
      READ REPORT-FILE AT END GO TO EOJ.
@@ -1012,9 +1041,13 @@ EOJ.
          ADD 1 TO PAGE-NO PERFORM SUM-10 THRU SUM-10-X.
      MOVE SPACES TO PRINT-LINE.
      WRITE PRINT-REC AFTER ADVANCING   TOP-OF-PAGE.
+     IF EXC-CTR NOT = ZERO
+         DISPLAY 'T3090 - ' EXC-CTR ' INTERSECTION(S) NOT ON FILE -'
+             ' SEE EXCPT2DAT'.
      DISPLAY 'T3090 COMPLETED NORMALLY'.
      CLOSE REPORT-FILE
            PRINT-FILE
+           EXCPT-FILE
            VOLFILE
            ISFILE
            STRAT-FILE
@@ -1042,6 +1075,13 @@ T10C.
          MOVE 1 TO SW10A PERFORM HEADER THRU HEADER-X.
      PERFORM T10-DET THRU T10-DET-X.
 PRINT-10-X.  EXIT.
+LOG-EXCPT.
+     ADD 1 TO EXC-CTR.
+     MOVE T10-REQUESTER TO EXC-REQUESTER.
+     MOVE T10-IS-CODE TO EXC-IS-CODE.
+     MOVE 'INVALID INTERSECTION CODE' TO EXC-MESSAGE.
+     WRITE EXCPT-REC.
+LOG-EXCPT-X.  EXIT.
 T10-DET.
      MOVE 0 TO PRTY-CTR. MOVE SPACES TO PRINT-LINE, T10-DET-P-HOLD
      MOVE T10-CLASS (1) TO T10-CLASS1.
@@ -1708,6 +1748,10 @@ SUM-10-LINEB.
          MOVE '-' TO ITEM-6-C1, ITEM-6-C2.
      IF G = 4 AND T10-V4-M (4) NOT = SPACE
          MOVE '-' TO ITEM-6-C1, ITEM-6-C2.
+     IF G = 3 AND T10-V4-M (3) NOT = SPACE
+         MOVE 'PRIOR ' TO ITEM-6-CON MOVE '-' TO ITEM-6-C1, ITEM-6-C2.
+     IF G = 6 AND T10-V4-M (6) NOT = SPACE
+         MOVE 'PRIOR ' TO ITEM-6-CON MOVE '-' TO ITEM-6-C1, ITEM-6-C2.
      WRITE PRINT-REC AFTER ADVANCING 1 LINES.
 SUM-10-LINEB-X.  EXIT.
 W-SPACE-1.
@@ -1888,6 +1932,17 @@ TRA-VOL-B.
      MOVE VOL-YR  TO  T10-V4-Y (1).
      MOVE VOL-MO  TO  T10-V4-M (1).
      MOVE VOL-DA  TO  T10-V4-D (1).
+     IF COMPARE-SW = 1 AND VOL-OLDEST-HOLD NOT = ZERO
+             AND VOL-OLDEST-HOLD NOT = VOL-LATEST-HOLD
+         MOVE VOL-SYM-INDEX-N TO SAVE-VOL-SYM-INDEX-N
+         MOVE VOL-OLDEST-HOLD TO VOL-SYM-INDEX-N
+         READ VOLFILE INVALID KEY MOVE ZERO TO VOL-TOTAL-TOT-N
+         MOVE VOL-TOTAL-TOT-N TO T10-V3 (3)
+         MOVE 'PY' TO T10-V3A (3)
+         MOVE VOL-YR  TO  T10-V4-Y (3)
+         MOVE VOL-MO  TO  T10-V4-M (3)
+         MOVE VOL-DA  TO  T10-V4-D (3)
+         MOVE SAVE-VOL-SYM-INDEX-N TO VOL-SYM-INDEX-N.
      GO TO TRA-VOL-D.
 TVA.   COMPUTE ST-V-V (1) ROUNDED =
          ((V-NE-VOL (2) + V-SW-VOL (2)) * 10) / 2.
@@ -1906,6 +1961,17 @@ TRA-VOL-C.
      MOVE VOL-YR  TO  T10-V4-Y (4).
      MOVE VOL-MO  TO  T10-V4-M (4).
      MOVE VOL-DA  TO  T10-V4-D (4).
+     IF COMPARE-SW = 1 AND VOL-OLDEST-HOLD NOT = ZERO
+             AND VOL-OLDEST-HOLD NOT = VOL-LATEST-HOLD
+         MOVE VOL-SYM-INDEX-N TO SAVE-VOL-SYM-INDEX-N
+         MOVE VOL-OLDEST-HOLD TO VOL-SYM-INDEX-N
+         READ VOLFILE INVALID KEY MOVE ZERO TO VOL-TOTAL-TOT-N
+         MOVE VOL-TOTAL-TOT-N TO T10-V3 (6)
+         MOVE 'PY' TO T10-V3A (6)
+         MOVE VOL-YR  TO  T10-V4-Y (6)
+         MOVE VOL-MO  TO  T10-V4-M (6)
+         MOVE VOL-DA  TO  T10-V4-D (6)
+         MOVE SAVE-VOL-SYM-INDEX-N TO VOL-SYM-INDEX-N.
 TRA-VOL-D.
      IF SW-0-INDEX = 1 GO TO TRA-VOL-E.
      IF VOL-LATEST-HOLD = VOL-SYM-INDEX-N MOVE ZERO
@@ -1950,7 +2016,8 @@ H-10.
      IF SW10A = 2 GO TO H-10-A.
      MOVE T10-IS-CODE TO SYM-KEY.
      READ ISFILE INVALID KEY MOVE 'INVALID INTERSECTION CODE' TO
-         HDR4-N1 MOVE SPACES TO HDR4-N2 GO TO V1.
+         HDR4-N1 MOVE SPACES TO HDR4-N2
+         PERFORM LOG-EXCPT THRU LOG-EXCPT-X GO TO V1.
      MOVE IS-NAME-1 TO HDR4-N1  MOVE IS-NAME-2 TO HDR4-N2.
      MOVE IS-APPROACH-CHARS TO T10-SUM-LINEC2.
      MOVE IS-CLASS-CODE TO T10-SUM-LINEC1 (1).
