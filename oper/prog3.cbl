@@ -19,6 +19,7 @@
 000690 FILE-CONTROL.                                                    A2300018
 000730     SELECT  INPUT-MASTER-FILE ASSIGN SYS010-UT-2400-S.           A2300019
 000770     SELECT  OUTPUT-MASTER-FILE ASSIGN SYS012-UT-2400-S.          A2300020
+000790     SELECT  DISQUAL-FILE ASSIGN SYS011-UT-2400-S.                A2300021A
 000810 I-O-CONTROL.                                                     A2300021
 000850     APPLY WRITE-ONLY ON OUTPUT-MASTER-FILE.                      A2300022
 000890 DATA DIVISION.                                                   A2300023
@@ -157,6 +158,19 @@
 006210     RECORDING MODE IS V.                                         A2300156
 006250 01  OUTPUT-TEACHER-MASTER       PICTURE X[164] SYNC.             A2300157
 006290 01  OUTPUT-SCHOOL-MASTER        PICTURE X[109] SYNC.             A2300158
+006291 FD  DISQUAL-FILE                                                A2300158A
+006292     LABEL RECORDS ARE STANDARD                                  A2300158B
+006293     DATA RECORD IS DISQUAL-REC.                                 A2300158C
+006294 01  DISQUAL-REC.                                                A2300158D
+006295     02  DQ-ID-NUMBER.                                           A2300158E
+006296         03  DQ-ZIP-CODE         PICTURE  9[5].                  A2300158F
+006297         03  DQ-SCH-NUMBER       PICTURE  999.                   A2300158G
+006298         03  DQ-EDITION          PICTURE  99.                    A2300158H
+006299         03  DQ-TCH-NUMBER       PICTURE  999.                   A2300158I
+006300     02  DQ-TYPESCH              PICTURE  XX.                    A2300158J
+006301     02  DQ-GRADE-AP             PICTURE  XX.                    A2300158K
+006302     02  DQ-REASON               PICTURE  99.                    A2300158L
+006303     02  FILLER                  PICTURE  X[10].                 A2300158M
 006330 WORKING-STORAGE SECTION.                                         A2300159
 006331 77  MODULE-ID  PIC X[24]  VALUE :A230SANS 11/23/72 01****:.      A2300160
 006350 77  SINGLES-CTR  PIC S9[9]  COMP-3  SYNC  VALUE <0.              A2300161
@@ -170,6 +184,8 @@
 006650 77  FIRST-RECORD                PICTURE X       VALUE :Y:.       A2300169
 006690 77  TOTAL-ADJUSTED-RECORDS      COMPUTATIONAL-3                  A2300170
 006730         PICTURE S9[11] VALUE ZEROS.                              A2300171
+006731 77  DISQUAL-REASON              PICTURE  99   VALUE ZEROS.       A2300171A
+006732 77  DISQUAL-CTR   COMPUTATIONAL-3 PICTURE S9[11]  VALUE ZEROS.   A2300171B
 006770 01  PRINTER SYNC.                                                A2300172
 006810     02  CC  PICTURE X VALUE SPACES.                              A2300173
 006850     02  DATAREA  PICTURE X[132]  VALUE SPACES.                   A2300174
@@ -384,7 +400,7 @@
 015210 PROCEDURE DIVISION.                                              A2300383
 015250 HSK.                                                             A2300384
 015290     OPEN INPUT  INPUT-MASTER-FILE                                A2300385
-015330         OUTPUT OUTPUT-MASTER-FILE.                               A2300386
+015330         OUTPUT OUTPUT-MASTER-FILE, DISQUAL-FILE.                 A2300386
 015370     MOVE SPACES TO PRINTER,                                      A2300387
 015371         SCHOOL-MASTER-WORK  TEACHER-MASTER-WORK.                 A2300388
 015450     MOVE SPACES TO DETAIL-LINE.                                  A2300389
@@ -417,8 +433,10 @@
 016530         GO TO WRITE-SCHOOL-RECORD.                               A2300416
 016570 MOVE-TCH-TO-WORKAREA.                                            A2300417
 016610     MOVE INPUT-TEACHER-MASTER TO TEACHER-MASTER-WORK.            A2300418
+016611     MOVE ZEROS TO DISQUAL-REASON.                                A2300418A
 016620     IF TYPE-MASTER IS EQUAL TO :A: NEXT SENTENCE ELSE            A2300419
-016630         GO TO WRITE-TEACHER-RECORD.                              A2300420
+016630         MOVE 01 TO DISQUAL-REASON                                A2300420A
+016631         GO TO WRITE-TEACHER-RECORD.                              A2300420
 016650 SELECT-COACH.                                                    A2300421
 016660     IF EDITION OF TEACHER-MASTER-WORK IS > :34: NEXT SENTENCE    A2300422
 016661         ELSE GO TO SELECT-FORECAST.                              A2300423
@@ -427,46 +445,57 @@
 016890        TYPESCH IS > :CE: NEXT SENTENCE ELSE                      A2300426
 016930         GO TO CONT-CHK-SCHL-AP.                                  A2300427
 016970     IF GRADE-AP IS > :8Q:                                        A2300428
-017010         GO TO WRITE-TEACHER-RECORD ELSE                          A2300429
+017010         MOVE 02 TO DISQUAL-REASON                                A2300429A
+017011         GO TO WRITE-TEACHER-RECORD ELSE                          A2300429
 017050         MOVE :8Q: TO GRADE-AP GO TO SET-UP-PRINTER.              A2300430
 017090 CONT-CHK-SCHL-AP.                                                A2300431
 017130     IF TYPESCH IS > : S: NEXT SENTENCE ELSE                      A2300432
 017170         GO TO TST-J3Q.                                           A2300433
-017210     IF GRADE-AP IS > :1Q:   GO TO WRITE-TEACHER-RECORD.          A2300434
+017210     IF GRADE-AP IS > :1Q: MOVE 03 TO DISQUAL-REASON              A2300434A
+017211         GO TO WRITE-TEACHER-RECORD.                              A2300434
 017250     MOVE :1Q: TO GRADE-AP GO TO SET-UP-PRINTER.                  A2300435
 017290 TST-J3Q.                                                         A2300436
 017330     IF TYPESCH IS > : J: NEXT SENTENCE ELSE                      A2300437
 017370         GO TO TST-JS2Q.                                          A2300438
-017410     IF GRADE-AP IS > :3Q: GO TO WRITE-TEACHER-RECORD.            A2300439
+017410     IF GRADE-AP IS > :3Q: MOVE 04 TO DISQUAL-REASON              A2300439A
+017411         GO TO WRITE-TEACHER-RECORD.                              A2300439
 017450     MOVE :3Q: TO GRADE-AP GO TO SET-UP-PRINTER.                  A2300440
 017490 TST-JS2Q.                                                        A2300441
 017530     IF TYPESCH IS > :JS: NEXT SENTENCE ELSE                      A2300442
 017570         GO TO TST-E8Q.                                           A2300443
-017610     IF GRADE-AP IS > :2Q: GO TO WRITE-TEACHER-RECORD.            A2300444
+017610     IF GRADE-AP IS > :2Q: MOVE 05 TO DISQUAL-REASON              A2300444A
+017611         GO TO WRITE-TEACHER-RECORD.                              A2300444
 017650     MOVE :2Q: TO GRADE-AP GO TO SET-UP-PRINTER.                  A2300445
 017690 TST-E8Q.                                                         A2300446
 017730     IF TYPESCH IS > : E: NEXT SENTENCE ELSE                      A2300447
 017770         GO TO TST-C4Q.                                           A2300448
-017810     IF GRADE-AP IS > :8Q: GO TO WRITE-TEACHER-RECORD.            A2300449
+017810     IF GRADE-AP IS > :8Q: MOVE 06 TO DISQUAL-REASON              A2300449A
+017811         GO TO WRITE-TEACHER-RECORD.                              A2300449
 017850     MOVE :8Q: TO GRADE-AP GO TO SET-UP-PRINTER.                  A2300450
 017890 TST-C4Q.                                                         A2300451
 017930     IF TYPESCH IS > : C: NEXT SENTENCE ELSE                      A2300452
 017970         GO TO TST-JCBQ.                                          A2300453
-018010     IF GRADE-AP IS > :4Q: GO TO WRITE-TEACHER-RECORD.            A2300454
+018010     IF GRADE-AP IS > :4Q: MOVE 07 TO DISQUAL-REASON              A2300454A
+018011         GO TO WRITE-TEACHER-RECORD.                              A2300454
 018050     MOVE :4Q: TO GRADE-AP GO TO SET-UP-PRINTER.                  A2300455
 018090 TST-JCBQ.                                                        A2300456
 018130     IF TYPESCH IS > :JC: NEXT SENTENCE ELSE                      A2300457
 018170         GO TO TST-CLAQ.                                          A2300458
-018210     IF GRADE-AP IS > :BQ: GO TO WRITE-TEACHER-RECORD.            A2300459
+018210     IF GRADE-AP IS > :BQ: MOVE 08 TO DISQUAL-REASON              A2300459A
+018211         GO TO WRITE-TEACHER-RECORD.                              A2300459
 018250     MOVE :BQ: TO GRADE-AP GO TO SET-UP-PRINTER.                  A2300460
 018290 TST-CLAQ.                                                        A2300461
 018330     IF TYPESCH IS > :CL: NEXT SENTENCE ELSE                      A2300462
+018360         MOVE 09 TO DISQUAL-REASON                                A2300463A
 018370         GO TO WRITE-TEACHER-RECORD.                              A2300463
-018410     IF  GRADE-AP IS > :AQ: GO TO WRITE-TEACHER-RECORD.           A2300464
+018410     IF  GRADE-AP IS > :AQ: MOVE 10 TO DISQUAL-REASON             A2300464A
+018411         GO TO WRITE-TEACHER-RECORD.                              A2300464
 018450     MOVE :AQ: TO GRADE-AP.                                       A2300465
 018454 SELECT-FORECAST.                                                 A2300466
 018455     IF EDITION OF TEACHER-MASTER-WORK IS EQUAL TO :33:           A2300467
-018456         NEXT SENTENCE ELSE GO TO WRITE-TEACHER-RECORD.           A2300468
+018456         NEXT SENTENCE ELSE                                      A2300468A
+018457         MOVE 11 TO DISQUAL-REASON                                A2300468B
+018458         GO TO WRITE-TEACHER-RECORD.                              A2300468
 018461     EXAMINE STUD-BLANK REPLACING ALL : : BY :0:.                 A2300469
 018462     EXAMINE TCH-BLANK  REPLACING ALL : : BY :0:.                 A2300470
 018463     EXAMINE REC-BLANK  REPLACING ALL : : BY :0:.                 A2300471
@@ -474,7 +503,8 @@
 018466     IF SINGLES-CTR IS EQUAL TO 1                                 A2300473
 018467             MOVE :1A: TO GRADE-AP                                A2300474
 018468             GO TO SET-UP-PRINTER.                                A2300475
-018469     GO TO WRITE-TEACHER-RECORD.                                  A2300476
+018469     MOVE 12 TO DISQUAL-REASON.                                   A2300476A
+018470     GO TO WRITE-TEACHER-RECORD.                                  A2300476
 018490 SET-UP-PRINTER.                                                  A2300477
 018530     IF LINE-COUNT IS \ 56 PERFORM HEADING-ROUTINE.               A2300478
 018570     MOVE ZIP-CODE OF TEACHER-MASTER-WORK TO ZIPP.                A2300479
@@ -500,6 +530,7 @@
 019370     MOVE SPACES TO DATAREA.                                      A2300499
 019410 WRITE-TEACHER-RECORD.                                            A2300500
 019450     WRITE OUTPUT-TEACHER-MASTER FROM TEACHER-MASTER-WORK.        A2300501
+019451     IF DISQUAL-REASON NOT = ZEROS PERFORM WRITE-DISQUAL-REC.     A2300501A
 019490     MOVE SPACES TO TEACHER-MASTER-WORK.                          A2300502
 019500     MOVE ZEROS TO SINGLES-CTR.                                   A2300503
 019530     ADD 1 TO RECORDS-OUT.                                        A2300504
@@ -535,11 +566,25 @@
 020730     MOVE TOTAL-ADJUSTED-RECORDS TO TOTAL-LINE-COUNT.             A2300534
 020770     MOVE TOTALS-LINE TO PRINTER.                                 A2300535
 020810     PERFORM W-REC.                                               A2300536
+020811     MOVE :TOTAL DISQUALIFIED: TO TOTAL-LINE-ID.                  A2300536A
+020812     MOVE DISQUAL-CTR TO TOTAL-LINE-COUNT.                       A2300536B
+020813     MOVE TOTALS-LINE TO PRINTER.                                 A2300536C
+020814     PERFORM W-REC.                                               A2300536D
 020850 CLOSE-FILES.                                                     A2300537
-020890     CLOSE  INPUT-MASTER-FILE, OUTPUT-MASTER-FILE.                A2300538
+020890     CLOSE  INPUT-MASTER-FILE, OUTPUT-MASTER-FILE, DISQUAL-FILE.  A2300538
 020930     MOVE 03 TO ERR-INC PERFORM ERR-LOOKUP.                       A2300539
 020970     CALL :UNITCLOS:.                                             A2300540
 021010     STOP RUN.                                                    A2300541
+021020 WRITE-DISQUAL-REC.                                               A2300541A
+021021     MOVE ZIP-CODE OF TEACHER-MASTER-WORK TO DQ-ZIP-CODE.         A2300541B
+021022     MOVE SCH-NUMBER OF TEACHER-MASTER-WORK TO DQ-SCH-NUMBER.     A2300541C
+021023     MOVE EDITION OF TEACHER-MASTER-WORK TO DQ-EDITION.           A2300541D
+021024     MOVE TCH-NUMBER OF TEACHER-MASTER-WORK TO DQ-TCH-NUMBER.     A2300541E
+021025     MOVE TYPESCH TO DQ-TYPESCH.                                  A2300541F
+021026     MOVE GRADE-AP OF TEACHER-MASTER-WORK TO DQ-GRADE-AP.         A2300541G
+021027     MOVE DISQUAL-REASON TO DQ-REASON.                            A2300541H
+021028     WRITE DISQUAL-REC.                                           A2300541I
+021029     ADD 1 TO DISQUAL-CTR.                                        A2300541J
 021050 ERR-LOOKUP.                                                      A2300542
 021090     MOVE MSG [ERR-INC] TO CONSOLE-MSG.                           A2300543
 021130     CALL :CONSPOOL: USING CONSOLE-OUTPUT-AREA.                   A2300544
