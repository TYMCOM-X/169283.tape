@@ -21,6 +21,7 @@
 000210     SELECT FILE-19,  ASSIGN TO DSK, RECORDING MODE ASCII.
 000220     SELECT FILE-71,  ASSIGN TO DSK, RECORDING MODE ASCII.
 000230     SELECT PRINT-FILE, ASSIGN TO DSK, RECORDING MODE ASCII.
+000231     SELECT REJ-FILE, ASSIGN TO DSK, RECORDING MODE ASCII.
 000240 DATA DIVISION.
 000250 FILE SECTION.
 000260 FD  D/O-FILE,VALUE OF IDENTIFICATION IS "LOSS  DAT".
@@ -116,6 +117,12 @@
 001200     LABEL RECORDS ARE OMITTED
 001210     DATA RECORD IS PRINT-REC.
 001220 01  PRINT-REC PICTURE X(75).
+001221 FD  REJ-FILE
+001222     LABEL RECORDS ARE OMITTED
+001223     DATA RECORD IS REJ-REC.
+001224 01  REJ-REC.
+001225     02  REJ-D-O-REC PICTURE X(100).
+001226     02  REJ-MSG PICTURE X(20).
 001230 FD  FILE-56
 001231     RECORDING MODE IS BCD
 001240     BLOCK CONTAINS 10 RECORDS
@@ -349,6 +356,7 @@
 003480 01  CD-COUNT7 PICTURE 9(5).
 003490 01  CD-COUNT19 PICTURE 9(5).
 003500 01  CD-COUNT71 PICTURE 9(5).
+003501 01  CD-COUNTRJ PICTURE 9(5).
 003510 01  NOTHING PICTURE IS 9 VALUE IS ZERO.
 003520 01  ACCUMX.
 003530     02  HI-YR PICTURE 9.
@@ -445,11 +453,17 @@
 004440         @ CK CONST CARD @ STOP 0101 GO TO START-1.
 004450     MOVE CON-CONO TO ST-CONO.
 004460     OPEN OUTPUT PRINT-FILE, TAPE-FILE, FILE-56, FILE-7, FILE-19.
-004470     OPEN OUTPUT FILE-71.
+004470     OPEN OUTPUT FILE-71, REJ-FILE.
 004480 OPEN-IP.
 004490     OPEN INPUT D/O-FILE.
 004500 R-1.
 004510     READ D/O-FILE AT END GO TO CK-NO-TPS.
+004511     IF D-CLAIM IS NOT NUMERIC
+004512         MOVE D/O-REC TO REJ-D-O-REC
+004513         MOVE @BAD CLAIM NUMBER@ TO REJ-MSG
+004514         ADD 1 TO CD-COUNTRJ
+004515         WRITE REJ-REC
+004516         GO TO R-1.
 004520     IF D-COV IS EQUAL TO 01 OR 02 GO TO CK-12ST.
 004530     IF D-COV IS EQUAL TO 05 OR 06 GO TO START56.
 004540     IF D-COV IS EQUAL TO 07 GO TO START7.
@@ -706,6 +720,10 @@
 007040         STOP 0101 GO TO OPEN-IP.
 007050     CLOSE TAPE-FILE, FILE-56, FILE-7, FILE-19.
 007060     CLOSE FILE-71.
+007061     CLOSE REJ-FILE.
+007062     IF CD-COUNTRJ IS UNEQUAL TO 00000 DISPLAY
+007063         @ BAD CLAIM NUMBERS REJECTED, SEE REJ-FILE @
+007064         DISPLAY CD-COUNTRJ.
 007070     DISPLAY @  @. DISPLAY @  @.
 007080     DISPLAY @ REMOVE LOG 1 SAVE, MOUNT WORK ***@.
 007090     DISPLAY @ REMOVE LOG 3 SAVE, LABEL COV 5, 6 MOUNT WORK@.
