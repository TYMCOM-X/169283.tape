@@ -8,6 +8,12 @@ FILE-CONTROL.
                 RECORDING MODE IS ASCII.
                 SELECT DEPOSITS ASSIGN TO DSK
                 RECORDING MODE IS ASCII.
+                SELECT BANKSTMT ASSIGN TO DSK
+                RECORDING MODE IS ASCII.
+                SELECT RECONRPT ASSIGN TO DSK
+                RECORDING MODE IS ASCII.
+                SELECT RUNLOG ASSIGN TO DSK
+                RECORDING MODE IS ASCII.
 DATA DIVISION.
 FILE SECTION.
 FD CHECKS VALUE OF IDENTIFICATION IS 'CHECKSDAT'.
@@ -15,15 +21,35 @@ FD CHECKS VALUE OF IDENTIFICATION IS 'CHECKSDAT'.
                         02 CHECK-NUMB PIC 9(3).
                         02 CHECK-MONTH  PIC 9(2).
                         02 CHECK-DAY    PIC 9(2).
-                        02 CHECK-YEAR   PIC 9(2).
+                        02 CHECK-YEAR   PIC 9(4).
                         02 PAYEE        PIC X(35).
                         02 CHECK-AMOUNT PIC 9(4).9(2).
+                        02 CHECK-BALANCE PIC S9(6)V9(2).
 FD DEPOSITS VALUE OF IDENTIFICATION IS 'DEPOSIDAT'.
         01 DEPOSIT-REC.
                 02 DEPOSIT-MONTH        PIC 9(2).
                 02 DEPOSIT-DAY  PIC 9(2).
-                02 DEPOSIT-YEAR         PIC 9(2).
+                02 DEPOSIT-YEAR         PIC 9(4).
                 02 DEPOSIT-AMOUNT       PIC 9(4).9(2).
+                02 DEPOSIT-BALANCE      PIC S9(6)V9(2).
+FD BANKSTMT VALUE OF IDENTIFICATION IS 'BANKSTMT '.
+                01 BANK-REC.
+                        02 BANK-ITEM-TYPE  PIC X.
+                        02 BANK-ITEM-NUMB  PIC 9(3).
+                        02 BANK-ITEM-MONTH PIC 9(2).
+                        02 BANK-ITEM-DAY   PIC 9(2).
+                        02 BANK-ITEM-AMOUNT PIC 9(4)V9(2).
+FD RECONRPT VALUE OF IDENTIFICATION IS 'RECONRPT '.
+                01 RECON-REC PIC X(80).
+FD RUNLOG VALUE OF IDENTIFICATION IS 'RUNLOG   '.
+                01 RUNLOG-REC.
+                        02 RL-PROGRAM      PIC X(9).
+                        02 RL-DATE         PIC 9(6).
+                        02 RL-START-TIME   PIC 9(8).
+                        02 RL-END-TIME     PIC 9(8).
+                        02 RL-RECS-READ    PIC 9(7).
+                        02 RL-RECS-WRITTEN PIC 9(7).
+                        02 RL-STATUS       PIC X(6).
 WORKING-STORAGE SECTION.
         77  NUMB       PIC 9(3).
         77  MONTH        PIC 9(2).
@@ -33,8 +59,80 @@ WORKING-STORAGE SECTION.
         77  TEMP PIC X(3).
         77  TEMP1        PIC 9(2).
         77 TEMP2 PIC 9(2).
+        77 RUNNING-BALANCE   PIC S9(6)V9(2) VALUE ZERO.
+        77 CHK-TBL-COUNT     PIC 9(2) VALUE ZERO.
+        77 CHK-TBL-SUB       PIC 9(2).
+        77 DEP-TBL-COUNT     PIC 9(2) VALUE ZERO.
+        77 DEP-TBL-SUB       PIC 9(2).
+        77 CLEARED-TOTAL     PIC S9(6)V9(2) VALUE ZERO.
+        77 OUTSTANDING-TOTAL PIC S9(6)V9(2) VALUE ZERO.
+        77 RL-SAVE-DATE       PIC 9(6) VALUE ZERO.
+        01 RL-SAVE-DATE-X REDEFINES RL-SAVE-DATE.
+                02 RL-SAVE-YR  PIC 9(2).
+                02 RL-SAVE-MO  PIC 9(2).
+                02 RL-SAVE-DA  PIC 9(2).
+        77 RUN-YEAR           PIC 9(4) VALUE ZERO.
+        77 RL-SAVE-START-TIME PIC 9(8) VALUE ZERO.
+        77 RL-RECS-READ-CT    PIC 9(7) VALUE ZERO.
+        77 RL-RECS-WRITTEN-CT PIC 9(7) VALUE ZERO.
+        77 CHECKS-OPEN-SW     PIC X VALUE 'N'.
+        77 DEPOSITS-OPEN-SW   PIC X VALUE 'N'.
+        01 CHK-TABLE.
+                02 CHK-ENTRY OCCURS 50 TIMES.
+                        03 CHK-T-NUMB    PIC 9(3).
+                        03 CHK-T-PAYEE   PIC X(35).
+                        03 CHK-T-AMOUNT  PIC 9(4)V9(2).
+                        03 CHK-T-CLEARED PIC X VALUE 'N'.
+        01 DEP-TABLE.
+                02 DEP-ENTRY OCCURS 50 TIMES.
+                        03 DEP-T-MONTH   PIC 9(2).
+                        03 DEP-T-DAY     PIC 9(2).
+                        03 DEP-T-AMOUNT  PIC 9(4)V9(2).
+                        03 DEP-T-CLEARED PIC X VALUE 'N'.
+        01 RECON-HEAD-1.
+                02 FILLER PIC X(20) VALUE SPACES.
+                02 FILLER PIC X(30) VALUE 'BANK RECONCILIATION REPORT'.
+        01 RECON-HEAD-2.
+                02 FILLER PIC X(8)  VALUE 'TYPE'.
+                02 FILLER PIC X(8)  VALUE 'NUMBER'.
+                02 FILLER PIC X(8)  VALUE 'DATE'.
+                02 FILLER PIC X(13) VALUE 'AMOUNT'.
+                02 FILLER PIC X(11) VALUE 'STATUS'.
+        01 RECON-LINE.
+                02 RL-TYPE    PIC X(8).
+                02 RL-NUMBER  PIC Z(3).
+                02 FILLER     PIC X(5).
+                02 RL-MONTH   PIC Z9.
+                02 FILLER     PIC X VALUE '/'.
+                02 RL-DAY     PIC Z9.
+                02 FILLER     PIC X(3).
+                02 RL-AMOUNT  PIC $$$$,$$9.99.
+                02 FILLER     PIC X(3).
+                02 RL-STATUS  PIC X(11).
+        01 RECON-TOTAL-LINE.
+                02 FILLER     PIC X(20) VALUE 'TOTAL CLEARED'.
+                02 RL-CLEARED-TOTAL     PIC $$$$,$$9.99.
+                02 FILLER     PIC X(10) VALUE SPACES.
+                02 FILLER     PIC X(23) VALUE 'TOTAL OUTSTANDING'.
+                02 RL-OUTSTANDING-TOTAL PIC $$$$,$$9.99.
+        01 RECON-TRAILER-LINE.
+                02 FILLER     PIC X(20) VALUE SPACES.
+                02 FILLER     PIC X(7) VALUE 'TRAILER'.
+                02 RL-TRAILER-COUNT PIC ZZZZ9.
+                02 FILLER     PIC X(10) VALUE SPACES.
+                02 RL-TRAILER-CHECKSUM PIC $$$$,$$9.99.
+                02 FILLER     PIC X(27) VALUE SPACES.
 PROCEDURE DIVISION.
 ANY-CHECKS.
+        OPEN EXTEND RUNLOG.
+        ACCEPT RL-SAVE-DATE FROM DATE.
+        IF RL-SAVE-YR IS LESS THAN 50
+            ADD 2000 RL-SAVE-YR GIVING RUN-YEAR
+        ELSE
+            ADD 1900 RL-SAVE-YR GIVING RUN-YEAR.
+        ACCEPT RL-SAVE-START-TIME FROM TIME.
+        DISPLAY 'ENTER STARTING BALANCE : ' WITH NO ADVANCING.
+        ACCEPT RUNNING-BALANCE.
         DISPLAY 'DO YOU HAVE ANY CHECKS TO ENTER : ' WITH NO ADVANCING.
         ACCEPT TEMP.
         IF TEMP EQUAL 'YES' GO TO ENTER-CHECKS.
@@ -46,6 +144,7 @@ ENTER-DEPOSITS.
         DISPLAY 'HOW MANY DEPOSITS : ' WITH NO ADVANCING.
         ACCEPT TEMP1.
         OPEN OUTPUT DEPOSITS.
+        MOVE 'Y' TO DEPOSITS-OPEN-SW.
         MOVE 1 TO TEMP2.
         DISPLAY 'YOU WILL BE ASKED FOR INFO, 1 DEPOSIT AT A TIME.'.
 INPUT-DEPOSITS.
@@ -58,12 +157,181 @@ INPUT-DEPOSITS.
         MOVE MONTH TO DEPOSIT-MONTH.
         MOVE DAY TO DEPOSIT-DAY.
         MOVE AMOUNT TO DEPOSIT-AMOUNT.
-        MOVE 73 TO DEPOSIT-YEAR.
+        MOVE RUN-YEAR TO DEPOSIT-YEAR.
+        ADD AMOUNT TO RUNNING-BALANCE.
+        MOVE RUNNING-BALANCE TO DEPOSIT-BALANCE.
         ADD 1 TO TEMP2.
         WRITE DEPOSIT-REC.
+        ADD 1 TO RL-RECS-WRITTEN-CT.
+        DISPLAY ' BALANCE : ' RUNNING-BALANCE.
         IF TEMP2 GREATER THAN TEMP1 GO TO END-RUN.
         GO TO INPUT-DEPOSITS.
 ENTER-CHECKS.
-        DISPLAY ' TEST POINT'.
+        DISPLAY 'HOW MANY CHECKS : ' WITH NO ADVANCING.
+        ACCEPT TEMP1.
+        OPEN OUTPUT CHECKS.
+        MOVE 'Y' TO CHECKS-OPEN-SW.
+        MOVE 1 TO TEMP2.
+        DISPLAY 'YOU WILL BE ASKED FOR INFO, 1 CHECK AT A TIME.'.
+INPUT-CHECKS.
+        DISPLAY 'CHECK NUMBER : ' WITH NO ADVANCING.
+        ACCEPT NUMB.
+        DISPLAY 'MONTH : ' WITH NO ADVANCING.
+        ACCEPT MONTH.
+        DISPLAY ' DAY : ' WITH NO ADVANCING.
+        ACCEPT DAY.
+        DISPLAY ' PAY TO : ' WITH NO ADVANCING.
+        ACCEPT PAY-TO.
+        DISPLAY ' AMOUNT : ' WITH NO ADVANCING.
+        ACCEPT AMOUNT.
+        MOVE NUMB TO CHECK-NUMB.
+        MOVE MONTH TO CHECK-MONTH.
+        MOVE DAY TO CHECK-DAY.
+        MOVE RUN-YEAR TO CHECK-YEAR.
+        MOVE PAY-TO TO PAYEE.
+        MOVE AMOUNT TO CHECK-AMOUNT.
+        SUBTRACT AMOUNT FROM RUNNING-BALANCE.
+        MOVE RUNNING-BALANCE TO CHECK-BALANCE.
+        ADD 1 TO TEMP2.
+        WRITE CHECK-REC.
+        ADD 1 TO RL-RECS-WRITTEN-CT.
+        DISPLAY ' BALANCE : ' RUNNING-BALANCE.
+        IF TEMP2 GREATER THAN TEMP1 GO TO ANY-DEPOSITS.
+        GO TO INPUT-CHECKS.
 END-RUN.
+        IF CHECKS-OPEN-SW EQUAL 'Y' CLOSE CHECKS.
+        IF DEPOSITS-OPEN-SW EQUAL 'Y' CLOSE DEPOSITS.
+        DISPLAY 'DO YOU WANT TO RECONCILE THE BANK STATEMENT : ' WITH NO
+            ADVANCING.
+        ACCEPT TEMP.
+        IF TEMP EQUAL 'YES' GO TO RECONCILE.
+        MOVE 'NORMAL' TO RL-STATUS.
+        GO TO FINISH-RUN.
+RECONCILE.
+        OPEN INPUT CHECKS.
+        OPEN INPUT DEPOSITS.
+LOAD-CHECKS.
+        READ CHECKS AT END GO TO LOAD-DEPOSITS.
+        ADD 1 TO RL-RECS-READ-CT.
+        ADD 1 TO CHK-TBL-COUNT.
+        MOVE CHECK-NUMB TO CHK-T-NUMB (CHK-TBL-COUNT).
+        MOVE PAYEE TO CHK-T-PAYEE (CHK-TBL-COUNT).
+        MOVE CHECK-AMOUNT TO CHK-T-AMOUNT (CHK-TBL-COUNT).
+        MOVE 'N' TO CHK-T-CLEARED (CHK-TBL-COUNT).
+        GO TO LOAD-CHECKS.
+LOAD-DEPOSITS.
+        READ DEPOSITS AT END GO TO LOAD-DONE.
+        ADD 1 TO RL-RECS-READ-CT.
+        ADD 1 TO DEP-TBL-COUNT.
+        MOVE DEPOSIT-MONTH TO DEP-T-MONTH (DEP-TBL-COUNT).
+        MOVE DEPOSIT-DAY TO DEP-T-DAY (DEP-TBL-COUNT).
+        MOVE DEPOSIT-AMOUNT TO DEP-T-AMOUNT (DEP-TBL-COUNT).
+        MOVE 'N' TO DEP-T-CLEARED (DEP-TBL-COUNT).
+        GO TO LOAD-DEPOSITS.
+LOAD-DONE.
+        CLOSE CHECKS DEPOSITS.
+        OPEN INPUT BANKSTMT.
+        OPEN OUTPUT RECONRPT.
+        WRITE RECON-REC FROM RECON-HEAD-1 AFTER ADVANCING 1.
+        WRITE RECON-REC FROM RECON-HEAD-2 AFTER ADVANCING 2.
+MATCH-BANK.
+        READ BANKSTMT AT END GO TO RECON-OUTSTANDING.
+        ADD 1 TO RL-RECS-READ-CT.
+        IF BANK-ITEM-TYPE EQUAL 'C'
+            PERFORM MATCH-CHECK THRU MATCH-CHECK-EXIT
+        ELSE
+            PERFORM MATCH-DEPOSIT THRU MATCH-DEPOSIT-EXIT.
+        GO TO MATCH-BANK.
+MATCH-CHECK.
+        MOVE 1 TO CHK-TBL-SUB.
+MATCH-CHECK-LOOP.
+        IF CHK-TBL-SUB GREATER THAN CHK-TBL-COUNT GO TO MATCH-CHECK-EXIT.
+        IF CHK-T-NUMB (CHK-TBL-SUB) EQUAL BANK-ITEM-NUMB
+            MOVE 'Y' TO CHK-T-CLEARED (CHK-TBL-SUB)
+            ADD CHK-T-AMOUNT (CHK-TBL-SUB) TO CLEARED-TOTAL
+            MOVE 'CHECK' TO RL-TYPE
+            MOVE CHK-T-NUMB (CHK-TBL-SUB) TO RL-NUMBER
+            MOVE ZERO TO RL-MONTH
+            MOVE ZERO TO RL-DAY
+            MOVE CHK-T-AMOUNT (CHK-TBL-SUB) TO RL-AMOUNT
+            MOVE 'CLEARED' TO RL-STATUS
+            WRITE RECON-REC FROM RECON-LINE
+            GO TO MATCH-CHECK-EXIT.
+        ADD 1 TO CHK-TBL-SUB.
+        GO TO MATCH-CHECK-LOOP.
+MATCH-CHECK-EXIT.
+        EXIT.
+MATCH-DEPOSIT.
+        MOVE 1 TO DEP-TBL-SUB.
+MATCH-DEPOSIT-LOOP.
+        IF DEP-TBL-SUB GREATER THAN DEP-TBL-COUNT GO TO MATCH-DEPOSIT-EXIT.
+        IF DEP-T-CLEARED (DEP-TBL-SUB) EQUAL 'N'
+           AND DEP-T-MONTH (DEP-TBL-SUB) EQUAL BANK-ITEM-MONTH
+           AND DEP-T-DAY (DEP-TBL-SUB) EQUAL BANK-ITEM-DAY
+           AND DEP-T-AMOUNT (DEP-TBL-SUB) EQUAL BANK-ITEM-AMOUNT
+            MOVE 'Y' TO DEP-T-CLEARED (DEP-TBL-SUB)
+            ADD DEP-T-AMOUNT (DEP-TBL-SUB) TO CLEARED-TOTAL
+            MOVE 'DEPOSIT' TO RL-TYPE
+            MOVE ZERO TO RL-NUMBER
+            MOVE DEP-T-MONTH (DEP-TBL-SUB) TO RL-MONTH
+            MOVE DEP-T-DAY (DEP-TBL-SUB) TO RL-DAY
+            MOVE DEP-T-AMOUNT (DEP-TBL-SUB) TO RL-AMOUNT
+            MOVE 'CLEARED' TO RL-STATUS
+            WRITE RECON-REC FROM RECON-LINE
+            GO TO MATCH-DEPOSIT-EXIT.
+        ADD 1 TO DEP-TBL-SUB.
+        GO TO MATCH-DEPOSIT-LOOP.
+MATCH-DEPOSIT-EXIT.
+        EXIT.
+RECON-OUTSTANDING.
+        CLOSE BANKSTMT.
+        WRITE RECON-REC FROM RECON-HEAD-1 AFTER ADVANCING 2.
+        MOVE 1 TO CHK-TBL-SUB.
+PRINT-OUTSTANDING-CHECKS.
+        IF CHK-TBL-SUB GREATER THAN CHK-TBL-COUNT GO TO PRINT-OUTSTANDING-DEPOSITS-INIT.
+        IF CHK-T-CLEARED (CHK-TBL-SUB) EQUAL 'N'
+            ADD CHK-T-AMOUNT (CHK-TBL-SUB) TO OUTSTANDING-TOTAL
+            MOVE 'CHECK' TO RL-TYPE
+            MOVE CHK-T-NUMB (CHK-TBL-SUB) TO RL-NUMBER
+            MOVE ZERO TO RL-MONTH
+            MOVE ZERO TO RL-DAY
+            MOVE CHK-T-AMOUNT (CHK-TBL-SUB) TO RL-AMOUNT
+            MOVE 'OUTSTANDING' TO RL-STATUS
+            WRITE RECON-REC FROM RECON-LINE.
+        ADD 1 TO CHK-TBL-SUB.
+        GO TO PRINT-OUTSTANDING-CHECKS.
+PRINT-OUTSTANDING-DEPOSITS-INIT.
+        MOVE 1 TO DEP-TBL-SUB.
+PRINT-OUTSTANDING-DEPOSITS.
+        IF DEP-TBL-SUB GREATER THAN DEP-TBL-COUNT GO TO RECON-DONE.
+        IF DEP-T-CLEARED (DEP-TBL-SUB) EQUAL 'N'
+            ADD DEP-T-AMOUNT (DEP-TBL-SUB) TO OUTSTANDING-TOTAL
+            MOVE 'DEPOSIT' TO RL-TYPE
+            MOVE ZERO TO RL-NUMBER
+            MOVE DEP-T-MONTH (DEP-TBL-SUB) TO RL-MONTH
+            MOVE DEP-T-DAY (DEP-TBL-SUB) TO RL-DAY
+            MOVE DEP-T-AMOUNT (DEP-TBL-SUB) TO RL-AMOUNT
+            MOVE 'OUTSTANDING' TO RL-STATUS
+            WRITE RECON-REC FROM RECON-LINE.
+        ADD 1 TO DEP-TBL-SUB.
+        GO TO PRINT-OUTSTANDING-DEPOSITS.
+RECON-DONE.
+        MOVE CLEARED-TOTAL TO RL-CLEARED-TOTAL.
+        MOVE OUTSTANDING-TOTAL TO RL-OUTSTANDING-TOTAL.
+        WRITE RECON-REC FROM RECON-TOTAL-LINE AFTER ADVANCING 2.
+        ADD CHK-TBL-COUNT DEP-TBL-COUNT GIVING RL-TRAILER-COUNT.
+        ADD CLEARED-TOTAL OUTSTANDING-TOTAL GIVING RL-TRAILER-CHECKSUM.
+        WRITE RECON-REC FROM RECON-TRAILER-LINE AFTER ADVANCING 2.
+        CLOSE RECONRPT.
+        MOVE 'NORMAL' TO RL-STATUS.
+        GO TO FINISH-RUN.
+FINISH-RUN.
+        MOVE 'CHECKBOOK' TO RL-PROGRAM.
+        MOVE RL-SAVE-DATE TO RL-DATE.
+        MOVE RL-SAVE-START-TIME TO RL-START-TIME.
+        ACCEPT RL-END-TIME FROM TIME.
+        MOVE RL-RECS-READ-CT TO RL-RECS-READ.
+        MOVE RL-RECS-WRITTEN-CT TO RL-RECS-WRITTEN.
+        WRITE RUNLOG-REC.
+        CLOSE RUNLOG.
         STOP RUN.
