@@ -13,6 +13,8 @@ INPUT-OUTPUT SECTION.
 FILE-CONTROL.
 	SELECT DIR-IN ASSIGN TO DSK.
 	SELECT DIR-OUT ASSIGN TO DSK.
+	SELECT DISCREP-FILE ASSIGN TO DSK.
+	SELECT PURGE-FILE ASSIGN TO DSK.
 	SELECT SORT-FILE ASSIGN TO DSK, DSK, DSK.
 
 DATA DIVISION.
@@ -99,6 +101,20 @@ FD DIR-OUT
 
 01 BLANK-LINE	PIC	X, DISPLAY-7.
 
+FD DISCREP-FILE
+	DATA RECORDS ARE DISCREP-REC
+	VALUE OF IDENTIFICATION IS DISCREP-DIR.
+
+01 DISCREP-REC DISPLAY-7.
+	02 DISCREP-LINE	PIC	X(60).
+
+FD PURGE-FILE
+	DATA RECORDS ARE PURGE-REC
+	VALUE OF IDENTIFICATION IS PURGE-DIR.
+
+01 PURGE-REC DISPLAY-7.
+	02 PURGE-LINE	PIC	X(60).
+
 SD SORT-FILE
 	DATA RECORD IS SORT-RECORD.
 
@@ -132,6 +148,28 @@ WORKING-STORAGE SECTION.
 	02 OUTPUT-NAME		PIC	X(6) VALUE "UNIDIR".
 	02 OUTPUT-EXTENSION	PIC	XXX VALUE "DIR".
 
+01 DISCREP-DIR DISPLAY-7.
+	02 DISCREP-NAME		PIC	X(6) VALUE "UNIDIR".
+	02 DISCREP-EXTENSION	PIC	XXX VALUE "DUP".
+
+01 PURGE-DIR DISPLAY-7.
+	02 PURGE-NAME		PIC	X(6) VALUE "UNIDIR".
+	02 PURGE-EXTENSION	PIC	XXX VALUE "PRG".
+
+01 DISCREP-LINE-WS DISPLAY-7.
+	02 FILLER	PIC	X(20) VALUE "DUPLICATION - TAPES ".
+	02 DL-SAV	PIC	999.
+	02 FILLER	PIC	X(3) VALUE " & ".
+	02 DL-NEW	PIC	999.
+	02 FILLER	PIC	X(1) VALUE SPACE.
+	02 DL-FILE	PIC	X(10).
+
+01 PURGE-LINE-WS DISPLAY-7.
+	02 FILLER	PIC	X(16) VALUE "PURGE CANDIDATE ".
+	02 PL-FILE	PIC	X(10).
+	02 FILLER	PIC	X(7) VALUE " TAPE #".
+	02 PL-TAPE	PIC	999.
+
 01 MISC-DATA DISPLAY-7.
 	02 DMP-FIL-OUT	PIC	X(10) VALUE IS SPACES.
 	02 DMP-HD-1	PIC	X(21) VALUE IS "DIRECTORY INFORMATION".
@@ -169,6 +207,9 @@ WORKING-STORAGE SECTION.
 77	DEL-FILE	PIC	XXX	VALUE "BAD"	DISPLAY-7.
 77	ATTEMPT		PIC	XXX	VALUE "NO "	DISPLAY-7.
 77	IDENT		PIC	X(6) OCCURS 200 TIMES DISPLAY-7.
+77	PURGE-EXT-1	PIC	XXX	VALUE "BAK"	DISPLAY-7.
+77	PURGE-EXT-2	PIC	XXX	VALUE "TMP"	DISPLAY-7.
+77	PURGE-EXT-3	PIC	XXX	VALUE "OLD"	DISPLAY-7.
 PROCEDURE DIVISION.
 
 INIT. MOVE ZEROS TO MISC-ITEMS-SIX. SET I TO 1.
@@ -189,6 +230,8 @@ WANTON.	ACCEPT DEL-FILE.
 	DISPLAY "YES OR NO? " WITH NO ADVANCING.
 	MOVE "YES" TO ATTEMPT. GO TO WANTON.
 OK.	OPEN OUTPUT DIR-OUT.
+	OPEN OUTPUT DISCREP-FILE.
+	OPEN OUTPUT PURGE-FILE.
 	MOVE SPACES TO BLANK-LINE.
 
 START. MOVE I TO WORKER.
@@ -247,6 +290,8 @@ READ-OUT. READ DIR-IN RECORD AT END GO TO DATA-BANK.
 	MOVE FAKER-1 IN RECORD-IN TO NEWNUM.
 	IF CRFLAG = 0 PERFORM CRLF.
 	DISPLAY "DUPLICATION - TAPES ",SAVNUM," & ",NEWNUM," ",XTEST.
+	MOVE SAVNUM TO DL-SAV. MOVE NEWNUM TO DL-NEW.
+	MOVE XTEST TO DL-FILE. WRITE DISCREP-REC FROM DISCREP-LINE-WS.
 
 CONTST-1. ADD 1 TO LINE-COUNT.
 	IF FIRST-CHAR > LAST-CHAR PERFORM SKIP. IF LINE-COUNT > 55
@@ -255,13 +300,14 @@ CONTST-1. ADD 1 TO LINE-COUNT.
 	ADVANCING THIS-NUMBER LINES.
 	MOVE FILIN IN RECORD-IN TO XNAME. MOVE EXTIN IN RECORD-IN
 	TO XEXT. MOVE FAKER-1 IN RECORD-IN TO SAVNUM.
+	PERFORM CHECK-PURGE.
 	GO TO READ-OUT.
 
 OP-1. SET THIS-NUMBER TO 3.  MOVE SPACE TO BLANK-LINE.  WRITE
 	BLANK-LINE AFTER ADVANCING TO-NEW-PAGE.	MOVE CORR
 	RECORD-IN TO DUMMY-OUT.  WRITE DUMMY-OUT AFTER ADVANCING
 	THIS-NUMBER LINES.  SET LINE-COUNT TO 4.  SET THIS-NUMBER
-	TO 1.  GO TO READ-OUT.
+	TO 1.  PERFORM CHECK-PURGE.  GO TO READ-OUT.
 
 DATA-BANK. MOVE SPACE TO BLANK-LINE. WRITE BLANK-LINE AFTER
 	ADVANCING TO-NEW-PAGE. MOVE SPACES TO HEAD-OUT. MOVE DMP-HD-1 TO
@@ -308,7 +354,8 @@ GO-AROUND. IF IDENT(I) = SPACES MOVE SPACES TO IDHEAD,IDOUT ELSE
 	GO TO LOOPER.
 
 GO-AWAY. MOVE SPACE TO BLANK-LINE. WRITE BLANK-LINE AFTER
-	ADVANCING 1 LINE. CLOSE DIR-IN. ENTER MACRO HACK.
+	ADVANCING 1 LINE. CLOSE DIR-IN, DISCREP-FILE, PURGE-FILE.
+	ENTER MACRO HACK.
 	DISPLAY "PLEASE PRINT UNIDIR.SRT".
 	STOP RUN.
 
@@ -317,4 +364,8 @@ SKIP.	MOVE SPACE TO BLANK-LINE. WRITE BLANK-LINE
 	ADD 1 TO LINE-COUNT.
 
 CRLF.	DISPLAY SPACE. MOVE 1 TO CRFLAG.
+
+CHECK-PURGE. IF XEXT = PURGE-EXT-1 OR PURGE-EXT-2 OR PURGE-EXT-3
+	MOVE XNAME TO PL-FILE, MOVE SAVNUM TO PL-TAPE,
+	WRITE PURGE-REC FROM PURGE-LINE-WS.
    
\ No newline at end of file
